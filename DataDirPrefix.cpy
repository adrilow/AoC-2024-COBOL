@@ -0,0 +1,20 @@
+      *----------------------------------------------------------------
+      * DataDirPrefix.cpy
+      * Resolves data-dir-filename under aoc-data-dir.  Copied into each
+      * program's procedure division; the caller moves a file name into
+      * data-dir-filename, performs apply-data-dir-prefix, then moves
+      * the (possibly unchanged) result back to its own file-name field.
+      * Left alone when no directory is configured, when the name is
+      * still blank (an optional file the caller has not turned on), or
+      * when the name is already an absolute path.
+      *----------------------------------------------------------------
+       apply-data-dir-prefix.
+           if aoc-data-dir not = spaces
+             and data-dir-filename not = spaces
+             and data-dir-filename(1:1) not = "/"
+               move data-dir-filename to data-dir-work
+               move spaces to data-dir-filename
+               string function trim(aoc-data-dir) "/"
+                   function trim(data-dir-work)
+                   delimited by size into data-dir-filename
+           end-if.
