@@ -0,0 +1,114 @@
+       program-id. DayBatch as "DayBatch".
+
+       environment division.
+
+       configuration section.
+
+       data division.
+       working-storage section.
+
+      *These share their names with the matching external items in
+      *each Day program, so every program's result(s) land here as
+      *soon as it returns control from its CALL.
+       01 day1-part1-result pic 9(38) external value 0.
+       01 day1-part2-result pic 9(38) external value 0.
+       01 day2-result pic 9(38) external value 0.
+       01 day3-result pic 9(38) external value 0.
+       01 day4-part1-result pic 9(38) external value 0.
+       01 day4-part2-result pic 9(38) external value 0.
+       01 day5-result pic 9(38) external value 0.
+       01 day6-result pic 9(38) external value 0.
+       01 day7-result pic 9(38) external value 0.
+       01 day8-result pic 9(38) external value 0.
+       01 day9-part1-result pic 9(38) external value 0.
+       01 day9-part2-result pic 9(38) external value 0.
+       01 day10-part1-result pic 9(38) external value 0.
+       01 day10-part2-result pic 9(38) external value 0.
+       01 day11-dict-result pic 9(38) external value 0.
+
+       01 result-disp pic Z(37)9.
+       01 result-disp-2 pic Z(37)9.
+
+       procedure division.
+           display "DayBatch: running Day1 through Day11..."
+
+           display "DayBatch: Day1..."
+           call "Day1"
+
+           display "DayBatch: Day2..."
+           call "Day2"
+
+           display "DayBatch: Day3..."
+           call "Day3"
+
+           display "DayBatch: Day4..."
+           call "Day4"
+
+           display "DayBatch: Day5..."
+           call "Day5"
+
+           display "DayBatch: Day6..."
+           call "Day6"
+
+           display "DayBatch: Day7..."
+           call "Day7"
+
+           display "DayBatch: Day8..."
+           call "Day8"
+
+           display "DayBatch: Day9..."
+           call "Day9"
+
+           display "DayBatch: Day10..."
+           call "Day10"
+
+           display "DayBatch: Day11..."
+           call "Day11"
+
+           display " "
+           display "=== DayBatch consolidated summary ==="
+
+           move day1-part1-result to result-disp
+           move day1-part2-result to result-disp-2
+           display "Day1  - Part 1: " function trim(result-disp)
+               "  Part 2: " function trim(result-disp-2)
+
+           move day2-result to result-disp
+           display "Day2  - Result: " function trim(result-disp)
+
+           move day3-result to result-disp
+           display "Day3  - Result: " function trim(result-disp)
+
+           move day4-part1-result to result-disp
+           move day4-part2-result to result-disp-2
+           display "Day4  - Part 1: " function trim(result-disp)
+               "  Part 2: " function trim(result-disp-2)
+
+           move day5-result to result-disp
+           display "Day5  - Result: " function trim(result-disp)
+
+           move day6-result to result-disp
+           display "Day6  - Result: " function trim(result-disp)
+
+           move day7-result to result-disp
+           display "Day7  - Result: " function trim(result-disp)
+
+           move day8-result to result-disp
+           display "Day8  - Result: " function trim(result-disp)
+
+           move day9-part1-result to result-disp
+           move day9-part2-result to result-disp-2
+           display "Day9  - Part 1: " function trim(result-disp)
+               "  Part 2: " function trim(result-disp-2)
+
+           move day10-part1-result to result-disp
+           move day10-part2-result to result-disp-2
+           display "Day10 - Part 1: " function trim(result-disp)
+               "  Part 2: " function trim(result-disp-2)
+
+           move day11-dict-result to result-disp
+           display "Day11 - Result: " function trim(result-disp)
+
+           goback.
+
+       end program DayBatch.
