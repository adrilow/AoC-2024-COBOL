@@ -8,51 +8,158 @@
        
        input-output section.
        file-control.
-           select input-file assign to "inputDay7.txt"
+           select scan-file assign to dynamic input-file-name
+               line sequential
+               file status is scan-file-status.
+
+           select input-file assign to dynamic input-file-name
+               line sequential
+               file status is input-file-status.
+
+           select operator-report-file assign to dynamic
+               operator-report-file-name
                line sequential.
+
+           copy 'LedgerSelect.cpy'.
        data division.
        file section.
 
+       fd scan-file.
+       78 max-scan-width value 500.
+       01 scan-line pic X(max-scan-width).
+
        fd input-file.
-       78 input-width value 50.
-      
+       78 input-width value 120.
+       78 max-operands value 50.
+
        01 input-line.
          05 input-char pic X occurs input-width times indexed by c.
-       
+
+       fd operator-report-file.
+       01 operator-report-line pic X(250).
+
+       copy 'LedgerFd.cpy'.
+
        working-storage section.
        01 ws-eof pic x(1).
-       
+       01 scan-file-status pic x(2).
+       01 input-file-status pic x(2).
+       01 input-file-name pic X(200) value "inputDay7.txt".
+       01 operator-report-file-name pic X(200)
+           value "day7_operator_report.txt".
+
        01 result pic 9(20) value zero.
+       01 day7-result pic 9(38) external value 0.
        01 acc pic 9(20) value zero.
-       
+
        01 filler pic X.
            88 parsing-goal value 't'.
            88 parsing-operands value 'o'.
-       
+
        01 i-explore pic 9(9).
        01 current-line.
            05 goal pic 9(20).
            05 n-operands pic 9(9).
-           05 operands pic 9(20) occurs 20 times indexed by i.
-       
+           05 operands pic 9(20) occurs max-operands times
+              indexed by i.
+
        01 num-char pic 9.
        01 prev-char pic X.
-       
+
+       01 scan-line-width binary-long value 0.
+
+       01 report-line-number binary-long value 0.
+       01 report-line-number-disp pic Z(6)9.
+       01 winning-path pic X(200).
+       01 goal-disp pic Z(19)9.
+       01 line-ret pic 9(20) value 0.
+
+       01 concat-tally binary-long value 0.
+       01 concat-required-count binary-long value 0.
+       01 addmul-only-count binary-long value 0.
+
+       copy 'LedgerFields.cpy'.
+       copy 'ElapsedFields.cpy'.
+       copy 'DataDirFields.cpy'.
+
        procedure division.
+           perform start-elapsed-timer
+
+           accept aoc-data-dir from environment "AOC_DATA_DIR"
+           move "results_ledger.txt" to data-dir-filename
+           perform apply-data-dir-prefix
+           move data-dir-filename to ledger-file-name
+
+           accept input-file-name from environment "DAY7_INPUT"
+           if input-file-name = spaces
+               move "inputDay7.txt" to input-file-name
+           end-if
+           move input-file-name to data-dir-filename
+           perform apply-data-dir-prefix
+           move data-dir-filename to input-file-name
+
+           move operator-report-file-name to data-dir-filename
+           perform apply-data-dir-prefix
+           move data-dir-filename to operator-report-file-name
+
+           open input scan-file
+           if scan-file-status not = "00"
+               go to input-file-error
+           end-if
+               perform until ws-eof='y'
+               read scan-file
+                   at end move 'y' to ws-eof
+                   not at end
+                       add 1 to report-line-number
+                       compute scan-line-width =
+                           function length(function trim(scan-line))
+                       if scan-line-width > input-width
+                           go to scan-width-panic
+                       end-if
+               end-read
+               if scan-file-status not = "00" and
+                  scan-file-status not = "10"
+                   go to input-file-error
+               end-if
+               end-perform.
+               move 'n' to ws-eof
+           close scan-file.
+           move 0 to report-line-number
 
            open input input-file
+           if input-file-status not = "00"
+               go to input-file-error
+           end-if
+           open output operator-report-file
                perform until ws-eof='y'
                read input-file
                    at end move 'y' to ws-eof
                    not at end
+                       add 1 to report-line-number
                        perform parse-line
                        perform call-function
+                       perform write-operator-report
                end-read
+               if input-file-status not = "00" and
+                  input-file-status not = "10"
+                   go to input-file-error
+               end-if
                end-perform.
                move 'n' to ws-eof
            close input-file.
-           
+           close operator-report-file.
+
            display result
+           display "Concat-required equations: " concat-required-count
+           display "Add/mul-only equations: " addmul-only-count
+
+           move "Result" to ledger-part
+           move result to ledger-value
+           perform write-ledger-entry
+           move result to day7-result
+
+           perform stop-and-report-elapsed-time
+
            goback.
 
        parse-line.
@@ -70,12 +177,15 @@
                            compute goal = 10 * goal + num-char
                        end-if
                    when parsing-operands
-                       if input-char(c) not equals ' '
+                       if input-char(c) not equal to ' '
                            if prev-char = ' '
                                set i up by 1
+                               if i > max-operands
+                                   go to panic
+                               end-if
                            end-if
                            move input-char(c) to num-char
-                           compute operands(i) = 10 * operands(i) + 
+                           compute operands(i) = 10 * operands(i) +
                            num-char
                        end-if
                        move input-char(c) to prev-char
@@ -87,9 +197,74 @@
        call-function.
            move 2 to i-explore
            move operands(1) to acc
-           compute result = result +
-            function explore-operators(current-line, i-explore, acc).
-           
+           move spaces to winning-path
+           compute line-ret =
+            function explore-operators(current-line, i-explore, acc,
+                                        winning-path)
+           compute result = result + line-ret.
+
+       write-operator-report.
+           move goal to goal-disp
+           move report-line-number to report-line-number-disp
+           move spaces to operator-report-line
+           if line-ret = goal
+               string "Line " function trim(report-line-number-disp)
+                   ": goal " function trim(goal-disp)
+                   " - operators: " function trim(winning-path)
+                   delimited by size into operator-report-line
+               move 0 to concat-tally
+               inspect winning-path tallying concat-tally
+                   for all "||"
+               if concat-tally > 0
+                   add 1 to concat-required-count
+               else
+                   add 1 to addmul-only-count
+               end-if
+           else
+               string "Line " function trim(report-line-number-disp)
+                   ": goal " function trim(goal-disp)
+                   " - no operator combination reaches it"
+                   delimited by size into operator-report-line
+           end-if
+           write operator-report-line.
+
+       scan-width-panic.
+           display "Day7: input line " report-line-number
+               " exceeds the " input-width
+               " character / " max-operands
+               " operand scan limits - aborting."
+           close scan-file
+           goback.
+
+       panic.
+           display "Day7: input line " report-line-number
+               " exceeds the " input-width
+               " character / " max-operands
+               " operand scan limits - aborting."
+           close input-file
+           close operator-report-file
+           goback.
+
+       input-file-error.
+           if scan-file-status = "35" or input-file-status = "35"
+               display "Day7: input file not found - "
+                   function trim(input-file-name) " - aborting."
+           else
+               display "Day7: error reading "
+                   function trim(input-file-name) " (file status "
+                   scan-file-status " / " input-file-status
+                   ") - aborting."
+           end-if
+           goback.
+
+       copy 'DataDirPrefix.cpy'.
+
+       copy 'WriteLedgerEntry.cpy'
+           replacing ==program-name-tag== by =="Day7"==.
+
+       copy 'ElapsedTimer.cpy'
+           replacing ==program-name-tag== by =="Day7"==.
+
        end program Day7.
 
        function-id. explore-operators as "explore-operators".
@@ -102,37 +277,72 @@
        01 explore-add pic 9(20).
        01 explore-mul pic 9(20).
        01 explore-concat pic 9(20).
+       01 add-path pic X(200).
+       01 mul-path pic X(200).
+       01 concat-path pic X(200).
        01 operand pic 9(20).
        01 i-next pic 9(9).
        linkage section.
+       78 max-operands value 50.
        01 current-line.
            05 goal pic 9(20).
            05 n-operands pic 9(9).
-           05 operands pic 9(20) occurs 20 times.
+           05 operands pic 9(20) occurs max-operands times.
        01 i-explore pic 9(9).
        01 acc pic 9(20).
+       01 op-path pic X(200).
        01 ret  pic 9(20).
-       procedure division using by reference current-line i-explore acc
+       procedure division using by reference current-line i-explore
+           acc op-path
        returning ret.
            if i-explore <= n-operands
                move operands(i-explore) to operand
                compute i-next = i-explore + 1
                compute add-res = acc + operand
                compute mul-res = acc * operand
-               
-               compute explore-add = 
-               explore-operators(current-line, i-next, add-res)
-               compute explore-mul = 
-               explore-operators(current-line, i-next, mul-res)
-               
-               perform part-two
 
-               if goal = explore-add or explore-mul or explore-concat                    
-                   move goal to ret
-               else
-                   move zero to ret
+      *All three operators only grow the accumulator, so once a
+      *branch's running total has already passed goal there is no
+      *point descending any further into it.
+               move zero to explore-add
+               move spaces to add-path
+               if add-res <= goal
+                   compute explore-add =
+                   explore-operators(current-line, i-next, add-res,
+                                      add-path)
+               end-if
+
+               move zero to explore-mul
+               move spaces to mul-path
+               if mul-res <= goal
+                   compute explore-mul =
+                   explore-operators(current-line, i-next, mul-res,
+                                      mul-path)
                end-if
+
+               move zero to explore-concat
+               move spaces to concat-path
+               perform part-two
+
+               evaluate true
+                   when goal = explore-add
+                       move goal to ret
+                       string "+ " function trim(add-path)
+                           delimited by size into op-path
+                   when goal = explore-mul
+                       move goal to ret
+                       string "* " function trim(mul-path)
+                           delimited by size into op-path
+                   when goal = explore-concat
+                       move goal to ret
+                       string "|| " function trim(concat-path)
+                           delimited by size into op-path
+                   when other
+                       move zero to ret
+                       move spaces to op-path
+               end-evaluate
            else
+               move spaces to op-path
                move acc to ret
            end-if
            goback.
@@ -144,6 +354,9 @@
                    compute concat-temp = concat-temp / 10
                end-perform
                compute concat-res = concat-res + operand
-               compute explore-concat =
-               explore-operators(current-line, i-next, concat-res).
+               if concat-res <= goal
+                   compute explore-concat =
+                   explore-operators(current-line, i-next, concat-res,
+                                      concat-path)
+               end-if.
        end function explore-operators.
