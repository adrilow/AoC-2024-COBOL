@@ -7,98 +7,326 @@
        input-output section.
        file-control.
        
-           select input1-file assign to "inputDay5_inputPart1.txt"
-               line sequential.
-               
-           select input2-file assign to "inputDay5_inputPart2.txt"
+           select input1-file assign to dynamic input1-file-name
+               line sequential
+               file status is input1-file-status.
+
+           select input2-file assign to dynamic input2-file-name
+               line sequential
+               file status is input2-file-status.
+
+           select audit-file assign to dynamic audit-file-name
                line sequential.
-               
+
+           select batch-file assign to dynamic batch-file-name
+               line sequential
+               file status is batch-file-status.
+
+           copy 'LedgerSelect.cpy'.
+
        data division.
        file section.
        
        
        fd input1-file.
+       78 max-page-number value 999.
+       78 max-update-pages value 100.
+
        01 filler.
-          05 page-before pic 9(2).
+          05 page-before pic 9(3).
           05 filler pic X.
-          05 page-after pic 9(2).
-       
+          05 page-after pic 9(3).
+
        fd input2-file.
        01 filler.
-         05 input-page occurs 25 times indexed by k.
-           10 page-number pic 9(2).
+         05 input-page occurs max-update-pages times indexed by k.
+           10 page-number pic 9(3).
            10 separator pic X.
-          
-       
+
+       fd audit-file.
+       01 audit-line pic X(400).
+
+       fd batch-file.
+       01 batch-line pic X(400).
+
+       copy 'LedgerFd.cpy'.
+
        working-storage section.
        01 ws-eof pic x(1).
-       
+       01 input1-file-status pic x(2).
+       01 input2-file-status pic x(2).
+       01 input1-file-name pic X(200) value "inputDay5_inputPart1.txt".
+       01 input2-file-name pic X(200) value "inputDay5_inputPart2.txt".
+       01 audit-file-name pic X(200) value "day5_reorder_audit.txt".
+       01 batch-file-name pic X(200).
+       01 batch-file-status pic X(2).
+       01 dataset-count binary-long value 0.
+       01 dataset-total binary-long value 0.
+       01 dataset-disp pic Z(2)9.
+       01 dataset-result-disp pic Z(9)9.
+       01 reset-page-a binary-long.
+       01 reset-page-b binary-long.
+
        01 filler.
-           05 filler occurs 100 times.
-               10 filler pic X occurs 100 times value '.'.
+           05 filler occurs max-page-number times.
+               10 filler pic X occurs max-page-number times
+                  value '.'.
                    88 y-before-x value 'y'.
                    88 no-order value '.'.
 
-       
+
        01 result binary-long value 0.
-       
-       01 print-queue pic 9(2) occurs 25 times indexed by i.
-       
-       01 current-page pic 9(2).
-       01 other-page pic 9(2).
-       
-       01 swap-value pic 9(2).
+       01 day5-result pic 9(38) external value 0.
+
+       01 print-queue pic 9(3) occurs max-update-pages times
+          indexed by i.
+
+       01 current-page pic 9(3).
+       01 other-page pic 9(3).
+
+       01 swap-value pic 9(3).
        
        01 filler pic X.
            88 line-is-okay value 'y'.
            88 line-not-okay value 'n'.
-             
-           
+
+       01 filler pic X value 'n'.
+           88 cycle-detected value 'y'.
+           88 no-cycle-detected value 'n'.
+
+       78 max-bubble-passes value 1000.
+       01 bubble-pass-count binary-long value 0.
+
+       01 cycle-message pic X(400).
+       01 cm-pointer binary-long value 1.
+       01 pq-disp pic Z(2)9.
+
+       01 update-line-number binary-long value 0.
+       01 update-line-number-disp pic Z(6)9.
+
+       01 original-queue pic 9(3) occurs max-update-pages times
+          indexed by oi.
+
+       01 filler pic X value 'n'.
+           88 line-was-reordered value 'y'.
+           88 line-was-already-okay value 'n'.
+
+       copy 'LedgerFields.cpy'.
+       copy 'ElapsedFields.cpy'.
+       copy 'DataDirFields.cpy'.
+
        procedure division.
+           perform start-elapsed-timer
+
+           accept aoc-data-dir from environment "AOC_DATA_DIR"
+           move "results_ledger.txt" to data-dir-filename
+           perform apply-data-dir-prefix
+           move data-dir-filename to ledger-file-name
+
+           accept batch-file-name from environment "DAY5_BATCH"
+           move batch-file-name to data-dir-filename
+           perform apply-data-dir-prefix
+           move data-dir-filename to batch-file-name
+
+           if batch-file-name = spaces
+               accept input1-file-name from environment "DAY5_INPUT1"
+               if input1-file-name = spaces
+                   move "inputDay5_inputPart1.txt" to input1-file-name
+               end-if
+               move input1-file-name to data-dir-filename
+               perform apply-data-dir-prefix
+               move data-dir-filename to input1-file-name
+
+               accept input2-file-name from environment "DAY5_INPUT2"
+               if input2-file-name = spaces
+                   move "inputDay5_inputPart2.txt" to input2-file-name
+               end-if
+               move input2-file-name to data-dir-filename
+               perform apply-data-dir-prefix
+               move data-dir-filename to input2-file-name
+
+               move audit-file-name to data-dir-filename
+               perform apply-data-dir-prefix
+               move data-dir-filename to audit-file-name
+
+               perform process-one-dataset
+
+               display result
+
+               move "Result" to ledger-part
+               move result to ledger-value
+               perform write-ledger-entry
+               move result to day5-result
+           else
+               perform process-batch
+           end-if
+
+           perform stop-and-report-elapsed-time
+
+           goback.
+
+       process-batch.
+      *A batch manifest is one rules-file/updates-file pair per line,
+      *space delimited.  Each pair is processed exactly the way a
+      *single-pair run always was, except the ordering rules are wiped
+      *between pairs (rules from one printing job must not leak into
+      *the next) and each pair gets its own audit trail and ledger
+      *row instead of overwriting the one before it.
+           open input batch-file
+           if batch-file-status not = "00"
+               go to batch-file-error
+           end-if
+               perform until ws-eof='y'
+               read batch-file
+                   at end move 'y' to ws-eof
+                   not at end
+                       perform process-batch-line
+               end-read
+               if batch-file-status not = "00" and
+                  batch-file-status not = "10"
+                   go to batch-file-error
+               end-if
+               end-perform.
+               move 'n' to ws-eof
+           close batch-file.
+
+           move dataset-total to day5-result
+           move dataset-total to ledger-value
+           move "Total" to ledger-part
+           perform write-ledger-entry
+
+           move dataset-count to dataset-disp
+           move dataset-total to dataset-result-disp
+           display "Total across " function trim(dataset-disp)
+               " dataset(s): " function trim(dataset-result-disp).
+
+       process-batch-line.
+           unstring batch-line delimited by space
+               into input1-file-name input2-file-name
+           end-unstring
+           move input1-file-name to data-dir-filename
+           perform apply-data-dir-prefix
+           move data-dir-filename to input1-file-name
+           move input2-file-name to data-dir-filename
+           perform apply-data-dir-prefix
+           move data-dir-filename to input2-file-name
+
+           add 1 to dataset-count
+           if dataset-count > 1
+               perform reset-order-table
+           end-if
+
+           move dataset-count to dataset-disp
+           string "day5_reorder_audit_" function trim(dataset-disp)
+               ".txt" delimited by size into audit-file-name
+           move audit-file-name to data-dir-filename
+           perform apply-data-dir-prefix
+           move data-dir-filename to audit-file-name
+
+           perform process-one-dataset
+
+           add result to dataset-total
+           move result to dataset-result-disp
+           display "Dataset " function trim(dataset-disp) " result: "
+               function trim(dataset-result-disp)
+
+           move spaces to ledger-part
+           string "Result " function trim(dataset-disp)
+               delimited by size into ledger-part
+           move result to ledger-value
+           perform write-ledger-entry.
+
+       reset-order-table.
+           perform varying reset-page-a from 1 by 1
+               until reset-page-a > max-page-number
+               perform varying reset-page-b from 1 by 1
+                   until reset-page-b > max-page-number
+                       set no-order(reset-page-a, reset-page-b) to true
+               end-perform
+           end-perform.
+
+       process-one-dataset.
+           move 0 to result
+           move 0 to update-line-number
 
            open input input1-file
+           if input1-file-status not = "00"
+               go to input1-file-error
+           end-if
                perform until ws-eof='y'
                read input1-file
                    at end move 'y' to ws-eof
                    not at end
                        set y-before-x(page-before, page-after) to true
                end-read
+               if input1-file-status not = "00" and
+                  input1-file-status not = "10"
+                   go to input1-file-error
+               end-if
                end-perform.
                move 'n' to ws-eof
            close input1-file.
-           
+
            open input input2-file
+           if input2-file-status not = "00"
+               go to input2-file-error
+           end-if
+           open output audit-file
                perform varying i from 1 by 1 until ws-eof='y'
                read input2-file
                    at end move 'y' to ws-eof
                    not at end
+                       add 1 to update-line-number
                        perform test after varying k from 1 by 1 until
                          separator of input-page(k) not equal to ','
                            set i to k
-                           move page-number of input-page(k) to 
+                           move page-number of input-page(k) to
                            print-queue(i)
                        end-perform
+                       move print-queue(1) to original-queue(1)
+                       perform varying oi from 2 by 1 until oi > i
+                           move print-queue(oi) to original-queue(oi)
+                       end-perform
                        perform check-line-okay
-                       
+                       set line-was-already-okay to true
+                       if line-not-okay
+                           set line-was-reordered to true
+                       end-if
+
       *                perform part-one
                        perform part-two
-                       
+
+                       if line-was-reordered
+                           perform write-reorder-audit
+                       end-if
+
                end-read
+               if input2-file-status not = "00" and
+                  input2-file-status not = "10"
+                   go to input2-file-error
+               end-if
                end-perform.
                move 'n' to ws-eof
            close input2-file.
-            
-           display result
-           goback.
-       
+           close audit-file.
+
        part-two.
-      *Similar to part one, but when a sorting mismatch is found, do 
+      *Similar to part one, but when a sorting mismatch is found, do
       *a bubble sort round.
            if line-not-okay
-               perform until line-is-okay
+               move 0 to bubble-pass-count
+               set no-cycle-detected to true
+               perform until line-is-okay or cycle-detected
                    perform check-line-okay
+                   add 1 to bubble-pass-count
+                   if bubble-pass-count > max-bubble-passes
+                       set cycle-detected to true
+                       perform report-ordering-cycle
+                   end-if
                end-perform
-               perform add-current-line
+               if no-cycle-detected
+                   perform add-current-line
+               end-if
            end-if.
            
            
@@ -139,10 +367,100 @@
            move print-queue(current-page) to swap-value
            move print-queue(other-page) to print-queue(current-page)
            move swap-value to print-queue(other-page).
-           
+
+       report-ordering-cycle.
+      *The ordering rules for this update contradict each other (X
+      *before Y and Y before X), so the bubble sort above can never
+      *settle. Name the pages involved and give up on this line
+      *rather than looping forever.
+           move spaces to cycle-message
+           move 1 to cm-pointer
+           string "Day5: ordering rules contain a cycle among pages "
+               delimited by size into cycle-message
+               with pointer cm-pointer
+           perform varying current-page from 1 by 1 until
+               current-page > i
+               move print-queue(current-page) to pq-disp
+               string function trim(pq-disp) " " delimited by size
+                   into cycle-message with pointer cm-pointer
+           end-perform
+           string "- skipping this update line." delimited by size
+               into cycle-message with pointer cm-pointer
+           display function trim(cycle-message).
+
+       write-reorder-audit.
+      *Record what a reordered update looked like before and after
+      *the bubble sort, for updates 011 and 013 to work together.
+           move update-line-number to update-line-number-disp
+           move spaces to audit-line
+           move 1 to cm-pointer
+           string "Update " function trim(update-line-number-disp)
+               " - before: " delimited by size
+               into audit-line with pointer cm-pointer
+           perform varying oi from 1 by 1 until oi > i
+               move original-queue(oi) to pq-disp
+               string function trim(pq-disp) " " delimited by size
+                   into audit-line with pointer cm-pointer
+           end-perform
+           string "- after: " delimited by size
+               into audit-line with pointer cm-pointer
+           perform varying current-page from 1 by 1 until
+               current-page > i
+               move print-queue(current-page) to pq-disp
+               string function trim(pq-disp) " " delimited by size
+                   into audit-line with pointer cm-pointer
+           end-perform
+           if cycle-detected
+               string "- (cycle detected, not fully resolved)"
+                   delimited by size
+                   into audit-line with pointer cm-pointer
+           end-if
+           write audit-line.
+
        add-current-line.
            if line-is-okay
                add print-queue((i/2) + 1) to result
            end-if.
-       
+
+       input1-file-error.
+           if input1-file-status = "35"
+               display "Day5: input file not found - "
+                   function trim(input1-file-name) " - aborting."
+           else
+               display "Day5: error reading "
+                   function trim(input1-file-name) " (file status "
+                   input1-file-status ") - aborting."
+           end-if
+           goback.
+
+       input2-file-error.
+           if input2-file-status = "35"
+               display "Day5: input file not found - "
+                   function trim(input2-file-name) " - aborting."
+           else
+               display "Day5: error reading "
+                   function trim(input2-file-name) " (file status "
+                   input2-file-status ") - aborting."
+           end-if
+           goback.
+
+       batch-file-error.
+           if batch-file-status = "35"
+               display "Day5: batch file not found - "
+                   function trim(batch-file-name) " - aborting."
+           else
+               display "Day5: error reading batch file "
+                   function trim(batch-file-name) " (file status "
+                   batch-file-status ") - aborting."
+           end-if
+           goback.
+
+       copy 'DataDirPrefix.cpy'.
+
+       copy 'WriteLedgerEntry.cpy'
+           replacing ==program-name-tag== by =="Day5"==.
+
+       copy 'ElapsedTimer.cpy'
+           replacing ==program-name-tag== by =="Day5"==.
+
        end program Day5.
