@@ -9,51 +9,165 @@
        input-output section.
        file-control.
        
-           select input-file           assign to "inputDay4.txt"
+           select input-file           assign to dynamic
+                                       input-file-name
+                                       line sequential
+                                       file status is input-file-status.
+
+           select matches-file         assign to dynamic
+                                       matches-file-name
                                        line sequential.
-      *    select output-file assign to "output.txt" binary sequential.
+
+           select direction-breakdown-file assign to dynamic
+               direction-breakdown-file-name
+               line sequential.
+
+           copy 'LedgerSelect.cpy'.
 
        data division.
        file section.
-       
-       
+
+
        fd input-file.
-       78 input-width value 140.
-       78 input-height value 140.
-      *78 input-width value 10.
-      *78 input-height value 10.
-       
+       78 max-width value 300.
+       78 max-height value 300.
+
        01 input-bytes.
-           05 file-row pic X(input-width).
-       
-      *fd output-file.
-      *01 out-bytes pic X(input-length).
-       
-       
+           05 file-row pic X(max-width).
+
+       fd matches-file.
+       01 match-record pic X(40).
+
+       fd direction-breakdown-file.
+       01 direction-breakdown-line pic X(80).
+
+       copy 'LedgerFd.cpy'.
+
        working-storage section.
        01 ws-eof pic x(1).
+       01 input-file-status pic x(2).
+       01 input-file-name pic X(200) value "inputDay4.txt".
+       01 matches-file-name pic X(200)
+           value "day4_xmas_matches.txt".
+       01 direction-breakdown-file-name pic X(200)
+           value "day4_direction_breakdown.txt".
        01 result binary-long value 0.
-       
+       01 part-one-result binary-long value 0.
+       01 part-two-result binary-long value 0.
+       01 day4-part1-result pic 9(38) external value 0.
+       01 day4-part2-result pic 9(38) external value 0.
+
+       01 input-width binary-long value 0.
+       01 input-height binary-long value 0.
+
        01 filler.
-           05 row occurs input-height times indexed by y.
-               10 cell pic X occurs input-width times indexed by x.
+           05 row occurs 1 to max-height times depending on
+              input-height indexed by y.
+               10 cell pic X occurs 1 to max-width times depending on
+                  input-width indexed by x.
        
        
+       78 max-word-length value 10.
+
        01 coords-list.
-         05 xs pic 9(10) occurs 4 times.
-         05 ys pic 9(10) occurs 4 times.
-       
+         05 xs pic 9(10) occurs max-word-length times.
+         05 ys pic 9(10) occurs max-word-length times.
+
        01 k-pointer binary-long value 0.
-         
+
        01 test-word.
-        05 test-letter pic X value zero occurs 4 times.
-       
+        05 test-letter pic X value zero occurs max-word-length times.
+
+       01 search-word pic X(10) value "XMAS".
+       01 search-word-length binary-long value 4.
+       01 wi binary-long.
+
        01 temp-x binary-long.
        01 temp-y binary-long.
-         
+
+       01 current-direction pic X(2).
+
+       01 match-y-disp pic Z(9)9.
+       01 match-x-disp pic Z(9)9.
+
+       01 match-count-e binary-long value 0.
+       01 match-count-w binary-long value 0.
+       01 match-count-n binary-long value 0.
+       01 match-count-s binary-long value 0.
+       01 match-count-se binary-long value 0.
+       01 match-count-sw binary-long value 0.
+       01 match-count-nw binary-long value 0.
+       01 match-count-ne binary-long value 0.
+       01 direction-count-disp pic Z(6)9.
+
+       copy 'LedgerFields.cpy'.
+       copy 'ElapsedFields.cpy'.
+       copy 'DataDirFields.cpy'.
+
        procedure division.
+           perform start-elapsed-timer
+
+           accept aoc-data-dir from environment "AOC_DATA_DIR"
+           move "results_ledger.txt" to data-dir-filename
+           perform apply-data-dir-prefix
+           move data-dir-filename to ledger-file-name
+
+           accept input-file-name from environment "DAY4_INPUT"
+           if input-file-name = spaces
+               move "inputDay4.txt" to input-file-name
+           end-if
+           move input-file-name to data-dir-filename
+           perform apply-data-dir-prefix
+           move data-dir-filename to input-file-name
+
+           move matches-file-name to data-dir-filename
+           perform apply-data-dir-prefix
+           move data-dir-filename to matches-file-name
+
+           move direction-breakdown-file-name to data-dir-filename
+           perform apply-data-dir-prefix
+           move data-dir-filename to direction-breakdown-file-name
+
+           accept search-word from environment "DAY4_WORD"
+           if search-word = spaces
+               move "XMAS" to search-word
+           end-if
+           compute search-word-length =
+               function length(function trim(search-word))
 
            open input input-file
+           if input-file-status not = "00"
+               go to input-file-error
+           end-if
+               perform until ws-eof='y'
+               read input-file
+                   at end move 'y' to ws-eof
+                   not at end
+                       add 1 to input-height
+                       if input-height = 1
+                           compute input-width =
+                               function length(function trim(file-row))
+                       end-if
+               end-read
+               if input-file-status not = "00" and
+                  input-file-status not = "10"
+                   go to input-file-error
+               end-if
+               end-perform.
+           close input-file.
+           move 'n' to ws-eof
+
+           if input-height > max-height or input-width > max-width
+               display "Day4: grid is " input-height "x" input-width
+                   " which exceeds the " max-height "x" max-width
+                   " scan buffer - aborting."
+               goback
+           end-if
+
+           open input input-file
+           if input-file-status not = "00"
+               go to input-file-error
+           end-if
            set y to 1
            perform until ws-eof='y'
            read input-file
@@ -62,15 +176,39 @@
                    move file-row to row(y)
                    set y up by 1
            end-read
+           if input-file-status not = "00" and
+              input-file-status not = "10"
+               go to input-file-error
+           end-if
            end-perform.
-           
-      *    perform part-one
+
+           open output matches-file
+           perform part-one
+           move result to part-one-result
+           move zeros to result
+
+           perform write-direction-breakdown
+
            perform part-two
+           move result to part-two-result
+           close matches-file
 
            close input-file.
-           
-            
-           display result
+
+           display "Part 1 - XMAS word search matches: " part-one-result
+           display "Part 2 - X-MAS pattern matches: " part-two-result
+
+           move "Part 1" to ledger-part
+           move part-one-result to ledger-value
+           perform write-ledger-entry
+           move part-one-result to day4-part1-result
+           move "Part 2" to ledger-part
+           move part-two-result to ledger-value
+           perform write-ledger-entry
+           move part-two-result to day4-part2-result
+
+           perform stop-and-report-elapsed-time
+
            goback.
        
        
@@ -129,8 +267,9 @@
            
 
        count-e.
+           move "E " to current-direction
            perform reset-count
-           perform 4 times
+           perform search-word-length times
                if temp-x <= input-width
                  move temp-x to xs(k-pointer)
                  move temp-y to ys(k-pointer)
@@ -140,8 +279,9 @@
            end-perform.
            
        count-w.
+           move "W " to current-direction
            perform reset-count
-           perform 4 times
+           perform search-word-length times
                if temp-x >= 1
                  move temp-x to xs(k-pointer)
                  move temp-y to ys(k-pointer)
@@ -151,8 +291,9 @@
            end-perform.
            
        count-n.
+           move "N " to current-direction
            perform reset-count
-           perform 4 times
+           perform search-word-length times
                if temp-y >= 1
                  move temp-x to xs(k-pointer)
                  move temp-y to ys(k-pointer)
@@ -162,8 +303,9 @@
            end-perform.
        
        count-s.
+           move "S " to current-direction
            perform reset-count
-           perform 4 times
+           perform search-word-length times
                if temp-y <= input-height
                  move temp-x to xs(k-pointer)
                  move temp-y to ys(k-pointer)
@@ -173,8 +315,9 @@
            end-perform.
        
        count-se.
+           move "SE" to current-direction
            perform reset-count
-           perform 4 times
+           perform search-word-length times
                if temp-y <= input-height and temp-x <= input-width 
                  move temp-x to xs(k-pointer)
                  move temp-y to ys(k-pointer)
@@ -185,8 +328,9 @@
            end-perform.
        
        count-sw.
+           move "SW" to current-direction
            perform reset-count
-           perform 4 times
+           perform search-word-length times
                if temp-y <= input-height and temp-x >= 1 
                  move temp-x to xs(k-pointer)
                  move temp-y to ys(k-pointer)
@@ -197,8 +341,9 @@
            end-perform.
        
        count-nw.
+           move "NW" to current-direction
            perform reset-count
-           perform 4 times
+           perform search-word-length times
                if temp-y >= 1 and temp-x >= 1 
                  move temp-x to xs(k-pointer)
                  move temp-y to ys(k-pointer)
@@ -209,8 +354,9 @@
            end-perform.
                
        count-ne.
+           move "NE" to current-direction
            perform reset-count
-           perform 4 times
+           perform search-word-length times
                if temp-y >= 1 and temp-x <= input-width 
                  move temp-x to xs(k-pointer)
                  move temp-y to ys(k-pointer)
@@ -228,16 +374,116 @@
            move zeros to coords-list.
 
        check-word.
-           if xs(4) > 0 and ys(4) > 0
-               move cell(ys(1),xs(1)) to test-letter(1)
-               move cell(ys(2),xs(2)) to test-letter(2)
-               move cell(ys(3),xs(3)) to test-letter(3)
-               move cell(ys(4),xs(4)) to test-letter(4)
-               if test-word = 'XMAS'
-      *            display ys(1) ", " xs(1)
+           if xs(search-word-length) > 0 and ys(search-word-length) > 0
+               perform varying wi from 1 by 1
+                   until wi > search-word-length
+                   move cell(ys(wi),xs(wi)) to test-letter(wi)
+               end-perform
+               if test-word(1:search-word-length) =
+                  search-word(1:search-word-length)
                    add 1 to result
+                   evaluate current-direction
+                       when "E "
+                           add 1 to match-count-e
+                       when "W "
+                           add 1 to match-count-w
+                       when "N "
+                           add 1 to match-count-n
+                       when "S "
+                           add 1 to match-count-s
+                       when "SE"
+                           add 1 to match-count-se
+                       when "SW"
+                           add 1 to match-count-sw
+                       when "NW"
+                           add 1 to match-count-nw
+                       when "NE"
+                           add 1 to match-count-ne
+                   end-evaluate
+                   move ys(1) to match-y-disp
+                   move xs(1) to match-x-disp
+                   move spaces to match-record
+                   string "(" function trim(match-y-disp) ","
+                       function trim(match-x-disp) ") "
+                       current-direction
+                       delimited by size into match-record
+                   write match-record
                end-if
+           end-if.
+
+       write-direction-breakdown.
+      *List how many XMAS matches each of the eight scan directions
+      *contributed, so a hand-recount along just one direction (e.g.
+      *the diagonals) can be checked against the matching figure here
+      *instead of only the combined part-one total.
+           open output direction-breakdown-file
+           move match-count-e to direction-count-disp
+           move spaces to direction-breakdown-line
+           string "Direction E : "
+               function trim(direction-count-disp) " matches"
+               delimited by size into direction-breakdown-line
+           write direction-breakdown-line
+           move match-count-w to direction-count-disp
+           move spaces to direction-breakdown-line
+           string "Direction W : "
+               function trim(direction-count-disp) " matches"
+               delimited by size into direction-breakdown-line
+           write direction-breakdown-line
+           move match-count-n to direction-count-disp
+           move spaces to direction-breakdown-line
+           string "Direction N : "
+               function trim(direction-count-disp) " matches"
+               delimited by size into direction-breakdown-line
+           write direction-breakdown-line
+           move match-count-s to direction-count-disp
+           move spaces to direction-breakdown-line
+           string "Direction S : "
+               function trim(direction-count-disp) " matches"
+               delimited by size into direction-breakdown-line
+           write direction-breakdown-line
+           move match-count-se to direction-count-disp
+           move spaces to direction-breakdown-line
+           string "Direction SE: "
+               function trim(direction-count-disp) " matches"
+               delimited by size into direction-breakdown-line
+           write direction-breakdown-line
+           move match-count-sw to direction-count-disp
+           move spaces to direction-breakdown-line
+           string "Direction SW: "
+               function trim(direction-count-disp) " matches"
+               delimited by size into direction-breakdown-line
+           write direction-breakdown-line
+           move match-count-nw to direction-count-disp
+           move spaces to direction-breakdown-line
+           string "Direction NW: "
+               function trim(direction-count-disp) " matches"
+               delimited by size into direction-breakdown-line
+           write direction-breakdown-line
+           move match-count-ne to direction-count-disp
+           move spaces to direction-breakdown-line
+           string "Direction NE: "
+               function trim(direction-count-disp) " matches"
+               delimited by size into direction-breakdown-line
+           write direction-breakdown-line
+           close direction-breakdown-file.
+
+       input-file-error.
+           if input-file-status = "35"
+               display "Day4: input file not found - "
+                   function trim(input-file-name) " - aborting."
+           else
+               display "Day4: error reading "
+                   function trim(input-file-name) " (file status "
+                   input-file-status ") - aborting."
            end-if
-           
-           
+           goback.
+
+       copy 'DataDirPrefix.cpy'.
+
+       copy 'WriteLedgerEntry.cpy'
+           replacing ==program-name-tag== by =="Day4"==.
+
+       copy 'ElapsedTimer.cpy'
+           replacing ==program-name-tag== by =="Day4"==.
+
        end program Day4.
