@@ -7,45 +7,75 @@
        input-output section.
        file-control.
        
-           select input-file assign to "inputDay6.txt"
+           select input-file assign to dynamic input-file-name
+               line sequential
+               file status is input-file-status.
+
+           select trace-file assign to dynamic trace-file-name
+               line sequential.
+
+           select wall-candidate-file assign to dynamic
+               wall-candidate-file-name
                line sequential.
-               
+
+           copy 'LedgerSelect.cpy'.
+
        data division.
        file section.
 
        fd input-file.
-       78 input-height value 130.
-       78 input-width value 130.
-      *78 input-height value 10.
-      *78 input-width value 10.
-      
-       01 input-line pic X(input-width).
-       
+       78 max-height value 130.
+       78 max-width value 130.
+
+       01 input-line pic X(max-width).
+
+       fd trace-file.
+       01 trace-line pic X(80).
+
+       fd wall-candidate-file.
+       01 wall-candidate-line pic X(40).
+
+       copy 'LedgerFd.cpy'.
+
        working-storage section.
        01 ws-eof pic x(1).
-       
+       01 input-file-status pic x(2).
+       01 input-file-name pic X(200) value "inputDay6.txt".
+       01 trace-file-name pic X(200) value "day6_guard_trace.txt".
+       01 wall-candidate-file-name pic X(200)
+           value "day6_wall_candidates.txt".
+
        01 result binary-long value 0.
+       01 day6-result pic 9(38) external value 0.
        01 path-length binary-long value 1.
        01 cycle-count binary-long value 0.
-       
+
+       01 input-height binary-long value 0.
+       01 input-width binary-long value 0.
+
        01 map-memory.
-           05 map-line occurs input-height times indexed by y.
-               10 map pic X occurs input-width times indexed by x.
+           05 map-line occurs 1 to max-height times depending on
+              input-height indexed by y.
+               10 map pic X occurs 1 to max-width times depending on
+                  input-width indexed by x.
                    copy 'Day6_MapCells.cpy'.
-       
+
        78 up-flag value B#1000.
        78 down-flag value B#0100.
        78 left-flag value B#0010.
        78 right-flag value B#0001.
        01 visited-memory.
-           05 filler occurs input-height times.
-               10 cell-visited pic 9 usage comp-5 occurs input-width    
-               times.
-       
+           05 filler occurs 1 to max-height times depending on
+              input-height.
+               10 cell-visited pic 9 usage comp-5 occurs 1 to
+                  max-width times depending on input-width.
+
        01 map-memory-copy.
-         05 filler occurs input-height times.
-               10 filler pic X occurs input-width times.
-       
+         05 filler occurs 1 to max-height times depending on
+            input-height.
+               10 filler pic X occurs 1 to max-width times depending
+                  on input-width.
+
        01 curr-cell-data.
          05 curr-cell pic X.
            copy 'Day6_MapCells.cpy'.
@@ -58,7 +88,13 @@
          05 filler pic 9.
          05 filler pic 9(3).
          05 filler pic 9(3).
-           
+
+       01 start-cell-data-copy.
+         05 filler pic X.
+         05 filler pic 9.
+         05 filler pic 9(3).
+         05 filler pic 9(3).
+
        01 next-cell-data.
          05 next-cell pic X.
            copy 'Day6_MapCells.cpy'.
@@ -69,16 +105,101 @@
          05 filler pic X.
          05 filler pic 9(3).
          05 filler pic 9(3).
-           
+
+       01 saved-path-length binary-long value 1.
+       01 saved-cycle-count binary-long value 0.
+
+       01 trace-switch pic X.
+           88 trace-enabled value 'y' 'Y'.
+           88 trace-disabled value 'n' 'N'.
+
+       01 trace-file-switch pic X value 'N'.
+           88 trace-file-open value 'Y'.
+           88 trace-file-closed value 'N'.
+
+       01 step-count binary-long value 0.
+       01 step-count-disp pic Z(6)9.
+       01 curr-y-disp pic Z(2)9.
+       01 curr-x-disp pic Z(2)9.
+       01 direction-disp pic X(5).
+
+       01 before-cycle-count binary-long value 0.
+       01 candidate-y-disp pic Z(2)9.
+       01 candidate-x-disp pic Z(2)9.
+
+       copy 'LedgerFields.cpy'.
+       copy 'ElapsedFields.cpy'.
+       copy 'DataDirFields.cpy'.
+
        procedure division.
+           perform start-elapsed-timer
+
+           accept aoc-data-dir from environment "AOC_DATA_DIR"
+           move "results_ledger.txt" to data-dir-filename
+           perform apply-data-dir-prefix
+           move data-dir-filename to ledger-file-name
+
+           accept trace-switch from environment "DAY6_TRACE"
+           if trace-switch not = 'y' and trace-switch not = 'Y'
+               move 'n' to trace-switch
+           end-if
+
+           accept input-file-name from environment "DAY6_INPUT"
+           if input-file-name = spaces
+               move "inputDay6.txt" to input-file-name
+           end-if
+           move input-file-name to data-dir-filename
+           perform apply-data-dir-prefix
+           move data-dir-filename to input-file-name
+
+           move trace-file-name to data-dir-filename
+           perform apply-data-dir-prefix
+           move data-dir-filename to trace-file-name
+
+           move wall-candidate-file-name to data-dir-filename
+           perform apply-data-dir-prefix
+           move data-dir-filename to wall-candidate-file-name
+
+           open input input-file
+           if input-file-status not = "00"
+               go to input-file-error
+           end-if
+               perform until ws-eof='y'
+               read input-file
+                   at end move 'y' to ws-eof
+                   not at end
+                       add 1 to input-height
+                       if input-height = 1
+                           compute input-width =
+                               function length(function trim(
+                                   input-line))
+                       end-if
+               end-read
+               if input-file-status not = "00" and
+                  input-file-status not = "10"
+                   go to input-file-error
+               end-if
+               end-perform.
+               move 'n' to ws-eof
+           close input-file.
+
+           if input-height > max-height or input-width > max-width
+               display "Day6: map is " input-height "x" input-width
+                   " which exceeds the " max-height "x" max-width
+                   " scan buffer - aborting."
+               goback
+           end-if
 
            open input input-file
+           if input-file-status not = "00"
+               go to input-file-error
+           end-if
                perform varying y from 1 by 1 until ws-eof='y'
                read input-file
                    at end move 'y' to ws-eof
                    not at end
                        move input-line to map-line(y)
-                       perform varying x from 1 by 1 until x > 
+                       perform varying x from 1 by 1 until x >
                        input-width
                            move map(y,x) to next-cell
                            if guard of next-cell
@@ -88,39 +209,120 @@
                            end-if
                        end-perform
                end-read
+               if input-file-status not = "00" and
+                  input-file-status not = "10"
+                   go to input-file-error
+               end-if
                end-perform.
                move 'n' to ws-eof
            close input-file.
-           
+
+           if trace-enabled
+               perform run-traced-walk
+           end-if
+
       *    perform part-one.
            perform part-two.
-           
+
            display result
+
+           move "Result" to ledger-part
+           move result to ledger-value
+           perform write-ledger-entry
+           move result to day6-result
+
+           perform stop-and-report-elapsed-time
+
            goback.
-       
+
        part-one.
            perform walk-guard-duty
            move path-length to result.
-           
+
+       run-traced-walk.
+      *Replay a single walk with each step logged to trace-file, then
+      *put the map and guard state back the way part-two expects to
+      *find them.
+           move map-memory to map-memory-copy
+           move curr-cell-data to curr-cell-data-copy
+           move next-cell-data to next-cell-data-copy
+           move path-length to saved-path-length
+           move cycle-count to saved-cycle-count
+           move 0 to visited-memory
+           move 0 to step-count
+
+           open output trace-file
+           set trace-file-open to true
+           perform walk-guard-duty
+           close trace-file
+           set trace-file-closed to true
+
+           move map-memory-copy to map-memory
+           move curr-cell-data-copy to curr-cell-data
+           move next-cell-data-copy to next-cell-data
+           move saved-path-length to path-length
+           move saved-cycle-count to cycle-count
+           move 0 to visited-memory.
+
        part-two.
+      *Only cells the guard's original path actually crosses can ever
+      *matter as an obstruction site, so walk the map once to mark
+      *that path (mark-original-path) and shrink the candidate set
+      *down from every floor cell to just those visited-path cells,
+      *instead of resimulating the whole grid for cells that were
+      *never in play.
+           open output wall-candidate-file
+           perform mark-original-path
            perform varying y from 1 by 1 until y > input-height
                perform varying x from 1 by 1 until x > input-width
-                   if path of map(y,x)
+                   if visited-path of map(y,x)
+                     and not (y = curr-y and x = curr-x)
                        move map-memory to map-memory-copy
                        move curr-cell-data to curr-cell-data-copy
                        move next-cell-data to next-cell-data-copy
                        move 0 to visited-memory
-                       
+                       move cycle-count to before-cycle-count
+
                        set artificial-wall of map(y,x) to true
                        perform walk-guard-duty
-                       
+
+                       if cycle-count > before-cycle-count
+                           perform write-wall-candidate
+                       end-if
+
                        move map-memory-copy to map-memory
-                       move curr-cell-data-copy to curr-cell-data  
-                       move next-cell-data-copy to next-cell-data  
+                       move curr-cell-data-copy to curr-cell-data
+                       move next-cell-data-copy to next-cell-data
                    end-if
                end-perform
            end-perform
+           close wall-candidate-file
            move cycle-count to result.
+
+       write-wall-candidate.
+      *Record every cell whose artificial wall traps the guard in a
+      *cycle, in the same (row,col) shape trace-step already uses for
+      *the guard's own position.
+           move y to candidate-y-disp
+           move x to candidate-x-disp
+           move spaces to wall-candidate-line
+           string "(" function trim(candidate-y-disp) ","
+               function trim(candidate-x-disp) ")"
+               delimited by size into wall-candidate-line
+           write wall-candidate-line.
+
+       mark-original-path.
+      *Walk the unobstructed map once so visited-path is set on every
+      *cell the guard actually crosses, then put the guard back at the
+      *start with fresh counters so part-two's per-candidate replays
+      *are unaffected.
+           move curr-cell-data to start-cell-data-copy
+           perform walk-guard-duty
+           set visited-path of map(curr-y,curr-x) to true
+           move start-cell-data-copy to curr-cell-data
+           move 1 to path-length
+           move 0 to cycle-count
+           move 0 to visited-memory.
            
        walk-guard-duty.    
            perform test after until goal of next-cell
@@ -155,6 +357,9 @@
            end-if.
            
        process-next-cell.
+           if trace-enabled and trace-file-open
+               perform trace-step
+           end-if
            evaluate true
                when path of next-cell
                    if new-path of next-cell
@@ -181,6 +386,28 @@
                    perform rotate-guard
            end-evaluate.
            
+       trace-step.
+           add 1 to step-count
+           move step-count to step-count-disp
+           move curr-y to curr-y-disp
+           move curr-x to curr-x-disp
+           evaluate true
+               when guard-up of curr-cell
+                   move "UP   " to direction-disp
+               when guard-down of curr-cell
+                   move "DOWN " to direction-disp
+               when guard-left of curr-cell
+                   move "LEFT " to direction-disp
+               when guard-right of curr-cell
+                   move "RIGHT" to direction-disp
+           end-evaluate
+           move spaces to trace-line
+           string "step " function trim(step-count-disp) ": ("
+               function trim(curr-y-disp) "," function trim(curr-x-disp)
+               ") " direction-disp
+               delimited by size into trace-line
+           write trace-line.
+
        rotate-guard.
            evaluate true
                when guard-up of curr-cell
@@ -193,5 +420,23 @@
                    set guard-up of curr-cell to true
            end-evaluate.
 
-           
+       input-file-error.
+           if input-file-status = "35"
+               display "Day6: input file not found - "
+                   function trim(input-file-name) " - aborting."
+           else
+               display "Day6: error reading "
+                   function trim(input-file-name) " (file status "
+                   input-file-status ") - aborting."
+           end-if
+           goback.
+
+       copy 'DataDirPrefix.cpy'.
+
+       copy 'WriteLedgerEntry.cpy'
+           replacing ==program-name-tag== by =="Day6"==.
+
+       copy 'ElapsedTimer.cpy'
+           replacing ==program-name-tag== by =="Day6"==.
+
        end program Day6.
