@@ -1,46 +1,74 @@
        program-id. Day3 as "Day3".
 
        environment division.
-       
+
        configuration section.
        special-names.
            symbolic characters backslash is 93.
-       
+
        input-output section.
        file-control.
-       
-           select input-file           assign to "inputDay3.txt"
-                                       binary sequential.
-      *    select output-file assign to "output.txt" binary sequential.
+
+           select scan-file            assign to dynamic
+                                       input-file-name
+                                       binary sequential
+                                       file status is scan-file-status.
+
+           select input-file           assign to dynamic
+                                       input-file-name
+                                       binary sequential
+                                       file status is input-file-status.
+
+           select audit-file           assign to dynamic
+                                       audit-file-name
+                                       line sequential.
+
+           copy 'LedgerSelect.cpy'.
 
        data division.
        file section.
-       
-       
+
+       fd scan-file.
+       01 scan-byte pic X.
+
        fd input-file.
-       78 input-length value 19847.
-      *78 input-length value 74.       
+       78 max-input-length value 500000.
        01 input-bytes.
-           05 char pic X occurs input-length times indexed by i.
-       
-      *fd output-file.
-      *01 out-bytes pic X(input-length).
-       
-       
+           05 char pic X occurs 1 to max-input-length times
+              depending on input-length indexed by i.
+
+       fd audit-file.
+       01 audit-line pic X(60).
+
+       copy 'LedgerFd.cpy'.
+
        working-storage section.
        01 ws-eof pic x(1).
+       01 input-length binary-long value 0.
+       01 scan-file-status pic x(2).
+       01 input-file-status pic x(2).
+       01 input-file-name pic X(200) value "inputDay3.txt".
+       01 audit-file-name pic X(200) value "day3_mul_audit.txt".
+
 
-       
        01 current-byte pic X.
        01 a-operand binary-long value 0.
        01 b-operand binary-long value 0.
        01 temp-operand binary-long value 0.
 
-       
+
        01 result binary-long value 0.
-       
+       01 day3-result pic 9(38) external value 0.
+       01 toggle-count binary-long value 0.
+
+       01 a-operand-disp pic Z(9)9.
+       01 b-operand-disp pic Z(9)9.
+       01 enabled-disp pic X(8).
+
+       01 memory-switch pic X value 'y'.
+           88 memory-enabled value 'y'.
+           88 memory-disabled value 'n'.
 
-       
        01 state pic X.
            88 start-state value '#'.
            88 m-state value 'm'.
@@ -51,58 +79,107 @@
            88 comma-state value ','.
            88 c-state value 'c'.
            88 close-state value ')'.
-           
+           88 d-state value 'd'.
+           88 do-o-state value 'o'.
+           88 do-open-state value '1'.
+           88 don-state value 'n'.
+           88 don-apos-state value "'".
+           88 dont-t-state value 't'.
+           88 dont-open-state value '2'.
 
+       copy 'LedgerFields.cpy'.
+       copy 'ElapsedFields.cpy'.
+       copy 'DataDirFields.cpy'.
 
        procedure division.
+           perform start-elapsed-timer
 
            set start-state to true
 
-           open input input-file
+           accept aoc-data-dir from environment "AOC_DATA_DIR"
+           move "results_ledger.txt" to data-dir-filename
+           perform apply-data-dir-prefix
+           move data-dir-filename to ledger-file-name
 
+           accept input-file-name from environment "DAY3_INPUT"
+           if input-file-name = spaces
+               move "inputDay3.txt" to input-file-name
+           end-if
+           move input-file-name to data-dir-filename
+           perform apply-data-dir-prefix
+           move data-dir-filename to input-file-name
+
+           move audit-file-name to data-dir-filename
+           perform apply-data-dir-prefix
+           move data-dir-filename to audit-file-name
+
+           open input scan-file
+           if scan-file-status not = "00"
+               go to input-file-error
+           end-if
                perform until ws-eof='y'
-               read input-file
+               read scan-file
                    at end move 'y' to ws-eof
                    not at end
+                       add 1 to input-length
                end-read
+               if scan-file-status not = "00" and
+                  scan-file-status not = "10"
+                   go to input-file-error
+               end-if
                end-perform.
+           close scan-file.
+           move 'n' to ws-eof
+
+           if input-length > max-input-length
+               display "Day3: input is " input-length
+                   " bytes, which is larger than the "
+                   max-input-length " byte scan buffer - aborting."
+               goback
+           end-if
+
+           open input input-file
+           if input-file-status not = "00"
+               go to input-file-error
+           end-if
+           open output audit-file
+               read input-file
+               end-read
+               if input-file-status not = "00" and
+                  input-file-status not = "10"
+                   go to input-file-error
+               end-if
+           close input-file.
 
-      *Part 2    
-           perform 1000 times
-               inspect input-bytes replacing characters by "\" after 
-               "don't()" before "do()"
-               inspect input-bytes replacing first "don't()" by 
-               "\\\\\\\"
-               inspect input-bytes replacing all "do()" by 
-               "\\\\" before "don't()"
-               
-           end-perform
-           
-      *    open output output-file
-      *        move input-bytes to out-bytes
-      *        write out-bytes
-      *    close output-file
-           
-      *End Part 2
-      
            set i to 1
            perform input-length times
                move char(i) to current-byte
                perform part-one
                set i up by 1
-           end-perform           
+           end-perform
+
+           close audit-file.
+
 
-           close input-file.
-           
-            
            display result
+           display "Enable/disable toggles fired: " toggle-count
+
+           move "Result" to ledger-part
+           move result to ledger-value
+           perform write-ledger-entry
+           move result to day3-result
+
+           perform stop-and-report-elapsed-time
+
            goback.
-       
+
 
        part-one.
            evaluate true also current-byte
                when start-state also 'm'
                    set m-state to true
+               when start-state also 'd'
+                   set d-state to true
                when m-state also 'u'
                    set u-state to true
                when u-state also 'l'
@@ -124,16 +201,69 @@
                    move current-byte to temp-operand
                    compute b-operand = 10 * b-operand + temp-operand
                when c-state also ')'
-                   compute result = result + (a-operand * b-operand)
+                   move a-operand to a-operand-disp
+                   move b-operand to b-operand-disp
+                   if memory-enabled
+                       move "enabled " to enabled-disp
+                       compute result = result + (a-operand * b-operand)
+                   else
+                       move "disabled" to enabled-disp
+                   end-if
+                   move spaces to audit-line
+                   string "mul(" function trim(a-operand-disp) ","
+                       function trim(b-operand-disp) ") - "
+                       enabled-disp
+                       delimited by size into audit-line
+                   write audit-line
                    move zeros to a-operand
                    move zeros to b-operand
                    move zeros to temp-operand
                    set start-state to true
+               when d-state also 'o'
+                   set do-o-state to true
+               when do-o-state also '('
+                   set do-open-state to true
+               when do-open-state also ')'
+                   set memory-enabled to true
+                   add 1 to toggle-count
+                   set start-state to true
+               when do-o-state also 'n'
+                   set don-state to true
+               when don-state also "'"
+                   set don-apos-state to true
+               when don-apos-state also 't'
+                   set dont-t-state to true
+               when dont-t-state also '('
+                   set dont-open-state to true
+               when dont-open-state also ')'
+                   set memory-disabled to true
+                   add 1 to toggle-count
+                   set start-state to true
                when any also any
                    move zeros to a-operand
                    move zeros to b-operand
                    move zeros to temp-operand
                    set start-state to true
-           end-evaluate
+           end-evaluate.
+
+       input-file-error.
+           if scan-file-status = "35" or input-file-status = "35"
+               display "Day3: input file not found - "
+                   function trim(input-file-name) " - aborting."
+           else
+               display "Day3: error reading "
+                   function trim(input-file-name) " (file status "
+                   scan-file-status " / " input-file-status
+                   ") - aborting."
+           end-if
+           goback.
+
+       copy 'DataDirPrefix.cpy'.
+
+       copy 'WriteLedgerEntry.cpy'
+           replacing ==program-name-tag== by =="Day3"==.
+
+       copy 'ElapsedTimer.cpy'
+           replacing ==program-name-tag== by =="Day3"==.
 
        end program Day3.
