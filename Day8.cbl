@@ -1,52 +1,76 @@
        program-id. Day8 as "Day8".
 
        environment division.
-       
+
        configuration section.
-       
+
        input-output section.
        file-control.
-       
-           select input-file assign to "inputDay8.txt"
+
+           select input-file assign to dynamic input-file-name
+               line sequential
+               file status is input-file-status.
+
+           select snapshot-file assign to dynamic snapshot-file-name
+               line sequential.
+
+           select breakdown-file assign to dynamic
+               breakdown-file-name
                line sequential.
-               
+
+           copy 'LedgerSelect.cpy'.
+
        data division.
        file section.
 
        fd input-file.
        78 input-height value 50.
        78 input-width value 50.
+       78 max-antennas-per-freq value 500.
       *78 input-height value 12.
       *78 input-width value 12.
-       
-      
+
+
        01 input-line pic X occurs input-width times.
-       
+
+       fd snapshot-file.
+       01 snapshot-line pic X(input-width).
+
+       fd breakdown-file.
+       01 breakdown-line pic X(80).
+
+       copy 'LedgerFd.cpy'.
+
        working-storage section.
        01 ws-eof pic x(1).
-       
+       01 input-file-status pic x(2).
+       01 input-file-name pic X(200) value "inputDay8.txt".
+       01 breakdown-file-name pic X(200)
+           value "day8_antinode_breakdown.txt".
+
        01 result binary-long value 0.
-       
+       01 day8-result pic 9(38) external value 0.
+
        01 map-memory.
            05 map-line occurs input-height times.
                10 map pic X value '.' occurs input-width times.
                    88 antinode value '#'.
                    88 empty value '.'.
-             
+
        01 antennas.
          05 frequency occurs 255 times.
            10 number-antennas binary-long value 0.
-           10 coords occurs 50 times.
+           10 coords occurs max-antennas-per-freq times.
                15 x binary-long.
                15 y binary-long.
-            
+
        01 i binary-long.
        01 j binary-long.
        01 k binary-long.
        01 l binary-long.
-       
+
        01 max-harmonics binary-long.
-       
+
        01 freq-index binary-short.
        01 index-freq pic X.
 
@@ -58,20 +82,79 @@
        01 a-node-2.
            05 x-2 binary-long.
            05 y-2 binary-long.
-               
+
+       01 freq-antinode-map.
+           05 fam-line occurs input-height times.
+               10 fam-cell pic 9 usage comp-5 occurs input-width
+                  times.
+
+       01 antinode-count-by-freq binary-long occurs 255 times.
+       01 count-disp pic Z(6)9.
+       01 antenna-count-disp pic Z(6)9.
+
+       01 snapshot-switch pic X.
+           88 snapshot-enabled value 'y' 'Y'.
+           88 snapshot-disabled value 'n' 'N'.
+
+       01 snapshot-file-name pic X(200).
+       01 ws-date pic 9(8).
+
+       copy 'LedgerFields.cpy'.
+       copy 'ElapsedFields.cpy'.
+       copy 'DataDirFields.cpy'.
+
        procedure division.
+           perform start-elapsed-timer
+
+           accept aoc-data-dir from environment "AOC_DATA_DIR"
+           move "results_ledger.txt" to data-dir-filename
+           perform apply-data-dir-prefix
+           move data-dir-filename to ledger-file-name
+
+           accept snapshot-switch from environment "DAY8_SNAPSHOT"
+           if snapshot-switch not = 'y' and snapshot-switch not = 'Y'
+               move 'n' to snapshot-switch
+           end-if
+
+           if snapshot-enabled
+               accept ws-date from date yyyymmdd
+               string "day8_map_snapshot_" ws-date ".txt"
+                   delimited by size into snapshot-file-name
+               move snapshot-file-name to data-dir-filename
+               perform apply-data-dir-prefix
+               move data-dir-filename to snapshot-file-name
+           end-if
+
+           accept input-file-name from environment "DAY8_INPUT"
+           if input-file-name = spaces
+               move "inputDay8.txt" to input-file-name
+           end-if
+           move input-file-name to data-dir-filename
+           perform apply-data-dir-prefix
+           move data-dir-filename to input-file-name
+
+           move breakdown-file-name to data-dir-filename
+           perform apply-data-dir-prefix
+           move data-dir-filename to breakdown-file-name
 
            open input input-file
+           if input-file-status not = "00"
+               go to input-file-error
+           end-if
                perform varying i from 1 by 1 until ws-eof='y'
                read input-file
                    at end move 'y' to ws-eof
                    not at end
-                       perform test before varying j from 1 by 1  
+                       perform test before varying j from 1 by 1
                        until j > input-width
                            if input-line(j) not equal '.'
-                               move function ord(input-line(j)) to 
+                               move function ord(input-line(j)) to
                                freq-index
                                add 1 to number-antennas(freq-index)
+                               if number-antennas(freq-index) >
+                                  max-antennas-per-freq
+                                   go to panic
+                               end-if
                                move i to y(freq-index,
                                number-antennas(freq-index))
                                move j to x(freq-index,
@@ -79,92 +162,189 @@
                            end-if
                        end-perform
                end-read
+               if input-file-status not = "00" and
+                  input-file-status not = "10"
+                   go to input-file-error
+               end-if
                end-perform.
                move 'n' to ws-eof
            close input-file.
-      *    perform output-antennas.    
+      *    perform output-antennas.
       *    perform part-one.
            perform part-two.
-           
+
            perform count-and-output-antinodes.
-           
+
+           perform write-breakdown-report.
+
            display result
-           
+
+           move "Result" to ledger-part
+           move result to ledger-value
+           perform write-ledger-entry
+           move result to day8-result
+
+           perform stop-and-report-elapsed-time
+
            goback.
-       
+
        part-one.
            move 1 to max-harmonics
            perform detect-antinodes.
-           
+
        part-two.
            move input-width to max-harmonics
            perform detect-antinodes
            perform varying i from 1 by 1 until i > 255
                if number-antennas(i) > 1
-                   perform varying j from 1 by 1 until j > 
+                   perform varying j from 1 by 1 until j >
                    number-antennas(i)
+                       if not antinode(y(i,j), x(i,j))
+                           add 1 to antinode-count-by-freq(i)
+                       end-if
                        set antinode(y(i,j), x(i,j)) to true
                    end-perform
                end-if
            end-perform.
-       
+
        output-antennas.
            perform varying i from 1 by 1 until i > 255
                if number-antennas(i) > 0
                    move function char(i) to index-freq
-                   display "Frequency " index-freq " has " 
+                   display "Frequency " index-freq " has "
                    number-antennas(i) " antennas:"
-                   perform varying j from 1 by 1 until j > 
+                   perform varying j from 1 by 1 until j >
                    number-antennas(i)
-                       display "x:" x(i,j) ",y:" y(i,j) "; " with no 
+                       display "x:" x(i,j) ",y:" y(i,j) "; " with no
                        advancing
                    end-perform
                    display " "
                end-if
            end-perform.
-           
+
        detect-antinodes.
+      *For each frequency, mark this frequency's antinode cells into
+      *its own scratch map (freq-antinode-map) rather than straight
+      *into map-memory, so record-frequency-antinodes can fold them
+      *into the running total while also tallying how many distinct
+      *cells this one frequency's antenna group produced, for the
+      *per-frequency breakdown report.
            perform varying i from 1 by 1 until i > 255
            if number-antennas(i) > 0
-               
+
+               initialize freq-antinode-map
+
            perform varying j from 1 by 1 until j > number-antennas(i)
            perform varying k from 1 by 1 until k > number-antennas(i)
                if j not equal to k
                    compute diff-x = x(i,j) - x(i,k)
                    compute diff-y = y(i,j) - y(i,k)
-                   
-                   perform varying l from 1 by 1 until l > 
+
+                   perform varying l from 1 by 1 until l >
                    max-harmonics
                        compute x-1 = x(i,k) - l * diff-x
                        compute y-1 = y(i,k) - l * diff-y
                        compute x-2 = x(i,j) + l * diff-x
                        compute y-2 = y(i,j) + l * diff-y
-                   
+
                        if x-1 > 0 and x-1 <= input-width and
                           y-1 > 0 and y-1 <= input-height
-                           set antinode(y-1, x-1) to true
+                           move 1 to fam-cell(y-1, x-1)
                        end-if
                        if x-2 > 0 and x-2 <= input-width and
                           y-2 > 0 and y-2 <= input-height
-                           set antinode(y-2, x-2) to true
-                   end-if    
+                           move 1 to fam-cell(y-2, x-2)
+                   end-if
                    end-perform
                end-if
            end-perform
            end-perform
-           
+
+               perform record-frequency-antinodes
+
            end-if
            end-perform.
 
+       record-frequency-antinodes.
+      *Fold this frequency's scratch antinode map into map-memory and
+      *count how many distinct cells it contributed.
+           perform varying j from 1 by 1 until j > input-height
+               perform varying k from 1 by 1 until k > input-width
+                   if fam-cell(j,k) = 1
+                       add 1 to antinode-count-by-freq(i)
+                       set antinode(j,k) to true
+                   end-if
+               end-perform
+           end-perform.
+
        count-and-output-antinodes.
+      *The map used to be dumped to the console row by row; now the
+      *dump only happens on request, into a dated snapshot file, so
+      *maps from different runs can be diffed instead of scrolled
+      *through.
+           if snapshot-enabled
+               open output snapshot-file
+           end-if
            perform varying j from 1 by 1 until j > input-height
+               move spaces to snapshot-line
                perform varying i from 1 by 1 until i > input-width
-                   display map(j,i) with no advancing
+                   move map(j,i) to snapshot-line(i:1)
                    if antinode(j,i)
                        add 1 to result
                    end-if
                end-perform
-               display " "
+               if snapshot-enabled
+                   write snapshot-line
+               end-if
+           end-perform
+           if snapshot-enabled
+               close snapshot-file
+           end-if.
+
+       write-breakdown-report.
+      *List how many antinode cells each frequency's antenna group
+      *produced, so individual frequencies can be cross-checked by
+      *hand against the grand total.
+           open output breakdown-file
+           perform varying i from 1 by 1 until i > 255
+               if number-antennas(i) > 0
+                   move function char(i) to index-freq
+                   move number-antennas(i) to antenna-count-disp
+                   move antinode-count-by-freq(i) to count-disp
+                   move spaces to breakdown-line
+                   string "Frequency '" index-freq "': "
+                       function trim(antenna-count-disp)
+                       " antennas, " function trim(count-disp)
+                       " antinode cells"
+                       delimited by size into breakdown-line
+                   write breakdown-line
+               end-if
            end-perform
+           close breakdown-file.
+
+       panic.
+           display "Day8: frequency " freq-index " exceeds the "
+               max-antennas-per-freq " antenna capacity - aborting."
+           close input-file
+           goback.
+
+       input-file-error.
+           if input-file-status = "35"
+               display "Day8: input file not found - "
+                   function trim(input-file-name) " - aborting."
+           else
+               display "Day8: error reading "
+                   function trim(input-file-name) " (file status "
+                   input-file-status ") - aborting."
+           end-if
+           goback.
+
+       copy 'DataDirPrefix.cpy'.
+
+       copy 'WriteLedgerEntry.cpy'
+           replacing ==program-name-tag== by =="Day8"==.
+
+       copy 'ElapsedTimer.cpy'
+           replacing ==program-name-tag== by =="Day8"==.
 
        end program Day8.
