@@ -1,67 +1,169 @@
        program-id. Day9 as "Day9".
 
        environment division.
-       
+
        configuration section.
-       
+
        input-output section.
        file-control.
-       
-           select input-file assign to "inputDay9.txt"
-               binary sequential.
-               
+
+           select input-file assign to dynamic input-file-name
+               binary sequential
+               file status is input-file-status.
+
+           select trace-file assign to dynamic trace-file-name
+               line sequential.
+
+           select checkpoint-file assign to dynamic
+               checkpoint-file-name
+               organization is sequential
+               file status is checkpoint-file-status.
+
+           copy 'LedgerSelect.cpy'.
+
        data division.
        file section.
 
        fd input-file.
+       78 max-map-entries value 50000.
+       78 max-disk-blocks value 450000.
+       78 trace-line-width value 200.
+
        01 filler.
            05 input-byte pic X.
-       
+
+       fd trace-file.
+       01 trace-line pic X(trace-line-width).
+
+       fd checkpoint-file.
+       01 checkpoint-record.
+           05 checkpoint-current-file binary-long.
+           05 checkpoint-map.
+               10 checkpoint-map-entry occurs max-map-entries times.
+                   15 checkpoint-map-entry-size pic 9.
+                   15 checkpoint-map-entry-empty-flag pic X.
+                   15 checkpoint-map-entry-file-id binary-long.
+               10 checkpoint-last-written-map-entry binary-long.
+               10 checkpoint-insert-index binary-long.
+
+       copy 'LedgerFd.cpy'.
+
        working-storage section.
        01 ws-eof pic x(1).
+       01 input-file-status pic x(2).
+       01 input-file-name pic X(200) value "inputDay9.txt".
+       01 trace-file-name pic X(200)
+           value "day9_compaction_trace.txt".
        01 input-number pic 9.
-       
+
        01 display-number pic Z(19)9.
-       
+
        01 current-file binary-long value 0.
        01 current-file-size pic 9.
-       
+
        01 filler pic X value 'N'.
            88 currently-free-space value 'Y' false 'N'.
-       
+
        01 disk-map.
-         05 map-entry occurs 30000 times indexed by j.
+         05 map-entry occurs max-map-entries times indexed by j.
            10 map-entry-size pic 9 value 0.
            10 filler pic X value 'Y'.
                88 map-entry-empty value 'Y' false 'N'.
            10 map-entry-file-id binary-long.
          05 last-written-map-entry binary-long.
       *  When this is set, shift-map can be called, all elements at pos.
-      *  >= insert-index will shift one index to the right. 
+      *  >= insert-index will shift one index to the right.
       *  map-entry(insert-index) will be en empty entry of size 0.
          05 insert-index binary-long.
-           
+
        01 filler.
-         05 block-file occurs 180000 times indexed by i.
+         05 block-file occurs max-disk-blocks times indexed by i.
            10 filler pic X value 'Y'.
                88 block-empty value 'Y' false 'N'.
            10 block-file-id binary-long.
          05 last-written-block binary-long.
-       
+
        01 result pic 9(38) value 0.
        01 temp binary-long.
-       
+
+       01 part-one-result pic 9(38) value 0.
+       01 part-two-result pic 9(38) value 0.
+       01 day9-part1-result pic 9(38) external value 0.
+       01 day9-part2-result pic 9(38) external value 0.
+       01 free-blocks-remaining pic 9(38) value 0.
+
        01 compact-disk-fragmentation-variables.
          05 right-block binary-long.
          05 left-block binary-long.
-       
+
        01 compact-disk-whole-files-variables.
          05 right-map-entry binary-long.
          05 left-map-entry binary-long.
-         
+
+       01 trace-switch pic X.
+           88 trace-enabled value 'y' 'Y'.
+           88 trace-disabled value 'n' 'N'.
+
+       01 trace-file-switch pic X value 'N'.
+           88 trace-file-open value 'Y'.
+           88 trace-file-closed value 'N'.
+
+       01 trace-label pic X(60).
+       01 trace-pointer binary-long value 1.
+
+       01 abort-reason pic X(60).
+
+       01 checkpoint-file-name pic X(200).
+       01 checkpoint-file-status pic X(2).
+       01 checkpoint-switch pic X value 'N'.
+           88 checkpoint-enabled value 'Y' 'y'.
+           88 checkpoint-disabled value 'N' 'n'.
+       78 checkpoint-interval value 200.
+       01 checkpoint-counter binary-long value 0.
+
+       copy 'LedgerFields.cpy'.
+       copy 'ElapsedFields.cpy'.
+       copy 'DataDirFields.cpy'.
+
        procedure division.
+           perform start-elapsed-timer
+
+           accept aoc-data-dir from environment "AOC_DATA_DIR"
+           move "results_ledger.txt" to data-dir-filename
+           perform apply-data-dir-prefix
+           move data-dir-filename to ledger-file-name
+
+           accept trace-switch from environment "DAY9_TRACE"
+           if trace-switch not = 'y' and trace-switch not = 'Y'
+               move 'n' to trace-switch
+           end-if
+
+           accept input-file-name from environment "DAY9_INPUT"
+           if input-file-name = spaces
+               move "inputDay9.txt" to input-file-name
+           end-if
+           move input-file-name to data-dir-filename
+           perform apply-data-dir-prefix
+           move data-dir-filename to input-file-name
+
+           move trace-file-name to data-dir-filename
+           perform apply-data-dir-prefix
+           move data-dir-filename to trace-file-name
+
+           accept checkpoint-file-name from environment
+               "DAY9_CHECKPOINT"
+           if checkpoint-file-name not = spaces
+               set checkpoint-enabled to true
+               move checkpoint-file-name to data-dir-filename
+               perform apply-data-dir-prefix
+               move data-dir-filename to checkpoint-file-name
+           end-if
+
            set i j to 1
            open input input-file
+           if input-file-status not = "00"
+               go to input-file-error
+           end-if
                perform until ws-eof='y'
                read input-file
                    at end move 'y' to ws-eof
@@ -71,15 +173,52 @@
                            perform process-input-number
                        end-if
                end-read
+               if input-file-status not = "00" and
+                  input-file-status not = "10"
+                   go to input-file-error
+               end-if
                end-perform.
                move 'n' to ws-eof
            close input-file.
            subtract 1 from current-file
-      *    perform part-one
+
+           if trace-enabled
+               open output trace-file
+               set trace-file-open to true
+           end-if
+
+           perform part-one
            perform part-two
+
+           if trace-enabled
+               close trace-file
+               set trace-file-closed to true
+           end-if
+
+           display "Fragmentation checksum: " part-one-result
+           display "Whole-file checksum:    " part-two-result
+           display "Free blocks remaining after whole-file compaction: "
+               free-blocks-remaining
+
+           move "Part 1" to ledger-part
+           move part-one-result to ledger-value
+           perform write-ledger-entry
+           move part-one-result to day9-part1-result
+           move "Part 2" to ledger-part
+           move part-two-result to ledger-value
+           perform write-ledger-entry
+           move part-two-result to day9-part2-result
+
+           perform stop-and-report-elapsed-time
+
            goback.
 
        process-input-number.
+           if j > max-map-entries
+               move "disk map has more entries than the "
+                   & "scan buffer allows" to abort-reason
+               go to panic
+           end-if
            if currently-free-space
                set map-entry-empty(j) to true
                move input-number to map-entry-size(j)
@@ -93,25 +232,54 @@
            end-if
            set j up by 1
            set last-written-map-entry to j.
-       
-           
+
+
        part-one.
            perform disk-map-to-blocks
+           if trace-enabled
+               move "Before fragmentation compaction:" to trace-label
+               perform write-trace-label
+               perform write-disk-trace
+           end-if
            perform compact-disk-fragmentation
+           if trace-enabled
+               move "After fragmentation compaction:" to trace-label
+               perform write-trace-label
+               perform write-disk-trace
+           end-if
            perform checksum
-           display result.
-           
+           move result to part-one-result
+           move 0 to result.
+
        part-two.
+           if trace-enabled
+               perform disk-map-to-blocks
+               move "Before whole-file compaction:" to trace-label
+               perform write-trace-label
+               perform write-disk-trace
+           end-if
            perform compact-disk-whole-files
            perform disk-map-to-blocks
+           if trace-enabled
+               move "After whole-file compaction:" to trace-label
+               perform write-trace-label
+               perform write-disk-trace
+           end-if
            perform checksum
-           display result.
-       
+           move result to part-two-result
+           move 0 to result
+           perform count-free-space.
+
        disk-map-to-blocks.
            set i to 1
-           perform varying j from 1 by 1 until j >= 
+           perform varying j from 1 by 1 until j >=
            last-written-map-entry
                perform map-entry-size(j) times
+                   if i > max-disk-blocks
+                       move "disk map expands into more blocks than "
+                           & "the scan buffer allows" to abort-reason
+                       go to panic
+                   end-if
                    if map-entry-empty(j)
                        set block-empty(i) to true
                    else
@@ -123,7 +291,7 @@
                end-perform
            end-perform
            set last-written-block to i.
-           
+
        compact-disk-fragmentation.
            compute right-block = last-written-block - 1
            move 1 to left-block
@@ -134,105 +302,218 @@
                    if block-empty(left-block)
                        set block-empty(left-block) to false
                        set block-empty(right-block) to true
-                       move block-file-id(right-block) to 
+                       move block-file-id(right-block) to
                        block-file-id(left-block)
                    else
                        add 1 to left-block
                    end-if
                end-if
            end-perform.
-       
+
        compact-disk-whole-files.
+           if checkpoint-enabled
+               perform load-checkpoint-if-present
+           end-if
            compute right-map-entry = last-written-map-entry - 1
            move 1 to left-map-entry
            perform test after until current-file = 0
-               
+
                move last-written-map-entry to right-map-entry
-               perform until 
-                 not map-entry-empty(right-map-entry) 
+               perform until
+                 not map-entry-empty(right-map-entry)
                  and map-entry-file-id(right-map-entry)
                    = current-file
                    subtract 1 from right-map-entry
                end-perform
                move map-entry-size(right-map-entry) to current-file-size
-               
+
                move 1 to left-map-entry
-               perform until 
-               map-entry-empty(left-map-entry) and 
+               perform until
+               map-entry-empty(left-map-entry) and
                map-entry-size(left-map-entry) >=
                map-entry-size(right-map-entry)
                or
                left-map-entry = right-map-entry
                    add 1 to left-map-entry
                end-perform
-               
+
                if left-map-entry < right-map-entry
                    if map-entry-size(left-map-entry) > current-file-size
                        move left-map-entry to insert-index
                        perform shift-map
                        add 1 to right-map-entry
-                       subtract map-entry-size(right-map-entry) from 
+                       subtract map-entry-size(right-map-entry) from
                        map-entry-size(insert-index + 1)
                    end-if
-                   move map-entry(right-map-entry) to 
+                   move map-entry(right-map-entry) to
                    map-entry(left-map-entry)
                    set map-entry-empty(right-map-entry) to true
                end-if
-               
+
                subtract 1 from current-file
+               if checkpoint-enabled
+                   add 1 to checkpoint-counter
+                   if checkpoint-counter >= checkpoint-interval
+                       move 0 to checkpoint-counter
+                       perform save-checkpoint
+                   end-if
+               end-if
            end-perform.
-       
+           if checkpoint-enabled
+               perform clear-checkpoint
+           end-if.
+
+       load-checkpoint-if-present.
+      *A checkpoint from a prior, interrupted run lets a long
+      *whole-file compaction pick up where it left off instead of
+      *starting the disk map over from scratch.
+           open input checkpoint-file
+           if checkpoint-file-status = "00"
+               read checkpoint-file
+               if checkpoint-file-status = "00"
+                   move checkpoint-current-file to current-file
+                   move checkpoint-map to disk-map
+                   display "Day9: resuming whole-file compaction from "
+                       "checkpoint " function trim(checkpoint-file-name)
+               end-if
+               close checkpoint-file
+           end-if.
+
+       save-checkpoint.
+           move current-file to checkpoint-current-file
+           move disk-map to checkpoint-map
+           open output checkpoint-file
+           write checkpoint-record
+           close checkpoint-file.
+
+       clear-checkpoint.
+      *A completed compaction has nothing left to resume, so the
+      *checkpoint is truncated back to empty rather than left behind
+      *with a stale disk map that a later run could mistake for one.
+           open output checkpoint-file
+           close checkpoint-file.
+
        shift-map.
            subtract 1 from last-written-map-entry
-           perform test after varying j from last-written-map-entry by 
+           perform test after varying j from last-written-map-entry by
            -1 until j = insert-index
                move map-entry(j) to map-entry(j + 1)
            end-perform
            set map-entry-empty(insert-index) to true
            move 0 to map-entry-size(insert-index)
            add 2 to last-written-map-entry.
-           
+
        checksum.
            perform varying i from 1 by 1 until i >= last-written-block
                if not block-empty(i)
                    set temp to i
-                   compute result = result + (temp - 1) 
+                   compute result = result + (temp - 1)
                                            * block-file-id(i)
                end-if
            end-perform.
-       
+
+       count-free-space.
+      *Whole-file compaction (unlike fragmentation) can leave gaps
+      *that never get filled, so report how many blocks are still
+      *empty after it runs.
+           move 0 to free-blocks-remaining
+           perform varying i from 1 by 1 until i >= last-written-block
+               if block-empty(i)
+                   add 1 to free-blocks-remaining
+               end-if
+           end-perform.
+
        display-disk-map.
            display "Sizes:"
-           perform varying j from 1 by 1 until j >= 
+           perform varying j from 1 by 1 until j >=
            last-written-map-entry
                move map-entry-size(j) to display-number
-               display function trim(display-number) with no 
+               display function trim(display-number) with no
                advancing
            end-perform
            display " "
            display "IDs:"
-           perform varying j from 1 by 1 until j >= 
+           perform varying j from 1 by 1 until j >=
            last-written-map-entry
                if map-entry-empty(j)
                    display "e" with no advancing
                else
                    move map-entry-file-id(j) to display-number
-                   display function trim(display-number) with no 
+                   display function trim(display-number) with no
                    advancing
                end-if
            end-perform
            display " ".
-           
+
        display-disk.
            perform varying i from 1 by 1 until i >= last-written-block
                if block-empty(i)
                    display '.' with no advancing
                else
-                   move block-file-id(i) to display-number 
-                   display function trim(display-number) with no 
+                   move block-file-id(i) to display-number
+                   display function trim(display-number) with no
                    advancing
                end-if
            end-perform
            display " ".
 
+       write-trace-label.
+           move spaces to trace-line
+           move trace-label to trace-line
+           write trace-line.
+
+       write-disk-trace.
+      *File equivalent of display-disk: the compacted block view of
+      *the disk, wrapped at trace-line-width characters per printed
+      *line instead of scrolling across the console.
+           move spaces to trace-line
+           move 1 to trace-pointer
+           perform varying i from 1 by 1 until i >= last-written-block
+               if block-empty(i)
+                   string "." delimited by size into trace-line
+                       with pointer trace-pointer
+               else
+                   move block-file-id(i) to display-number
+                   string function trim(display-number)
+                       delimited by size into trace-line
+                       with pointer trace-pointer
+               end-if
+               if trace-pointer > trace-line-width
+                   write trace-line
+                   move spaces to trace-line
+                   move 1 to trace-pointer
+               end-if
+           end-perform
+           if trace-pointer > 1
+               write trace-line
+           end-if.
+
+       panic.
+           display "Day9: " function trim(abort-reason) " - aborting."
+           close input-file
+           if trace-enabled and trace-file-open
+               close trace-file
+               set trace-file-closed to true
+           end-if
+           goback.
+
+       input-file-error.
+           if input-file-status = "35"
+               display "Day9: input file not found - "
+                   function trim(input-file-name) " - aborting."
+           else
+               display "Day9: error reading "
+                   function trim(input-file-name) " (file status "
+                   input-file-status ") - aborting."
+           end-if
+           goback.
+
+       copy 'DataDirPrefix.cpy'.
+
+       copy 'WriteLedgerEntry.cpy'
+           replacing ==program-name-tag== by =="Day9"==.
+
+       copy 'ElapsedTimer.cpy'
+           replacing ==program-name-tag== by =="Day9"==.
+
        end program Day9.
