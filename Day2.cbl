@@ -6,28 +6,62 @@
        input-output section.
        file-control.
        
-           select input-file           assign to "inputDay2.txt"
+           select input-file           assign to dynamic
+                                       input-file-name
+                                       line sequential
+                                       file status is input-file-status.
+
+           select dampener-report-file assign to dynamic
+                                       dampener-report-file-name
                                        line sequential.
 
+           copy 'LedgerSelect.cpy'.
+
        data division.
        file section.
-   
-       
+
+
        fd input-file.
        01 input-line pic X(100).
-       
+
+       fd dampener-report-file.
+       01 dampener-report-line pic X(60).
+
+       copy 'LedgerFd.cpy'.
+
        working-storage section.
-       78 input-length value 1000. 
+       78 input-length value 1000.
        01 ws-eof pic x(1).
+       01 input-file-status pic x(2).
+       01 input-file-name pic X(200) value "inputDay2.txt".
+       01 dampener-report-file-name pic X(200)
+           value "day2_dampener_report.txt".
+       01 report-line-number binary-long value 0.
+       01 report-line-number-disp pic Z(6)9.
+       01 dampened-index pic 9(2) value 0.
+       01 dampened-index-disp pic Z9.
        
+       78 max-levels value 20.
        01 report-input.
-         05 rep pic 9(2) value zeros occurs 10 times indexed by i.
+         05 rep pic 9(2) value zeros occurs max-levels times indexed
+         by i.
        01 j binary pic 9(4).
-         
+
        01 report-len binary-long value 0.
+
+       01 level-scan-variables.
+         05 level-line-length binary-long value 0.
+         05 level-scan-pos binary-long value 1.
+         05 level-scan-count binary-long value 0.
+       01 level-scan-token pic X(20).
            
        01 result binary-long value 0.
-       
+       01 day2-result pic 9(38) external value 0.
+       01 already-safe-count binary-long value 0.
+       01 dampened-safe-count binary-long value 0.
+       01 already-safe-count-disp pic Z(6)9.
+       01 dampened-safe-count-disp pic Z(6)9.
+
        01 grows pic 9 value 0.
        01 falls pic 9 value 0.
        01 is-safe pic 9 value 0.
@@ -35,44 +69,156 @@
        01 deleted pic 9(2) value 0.
        01 delta pic 9(2) value 0.
 
+       copy 'LedgerFields.cpy'.
+       copy 'ElapsedFields.cpy'.
+       copy 'DataDirFields.cpy'.
+
        procedure division.
+           perform start-elapsed-timer
+
+           accept aoc-data-dir from environment "AOC_DATA_DIR"
+           move "results_ledger.txt" to data-dir-filename
+           perform apply-data-dir-prefix
+           move data-dir-filename to ledger-file-name
+
+           accept input-file-name from environment "DAY2_INPUT"
+           if input-file-name = spaces
+               move "inputDay2.txt" to input-file-name
+           end-if
+           move input-file-name to data-dir-filename
+           perform apply-data-dir-prefix
+           move data-dir-filename to input-file-name
+
+           move dampener-report-file-name to data-dir-filename
+           perform apply-data-dir-prefix
+           move data-dir-filename to dampener-report-file-name
+
            open input input-file
+           if input-file-status not = "00"
+               go to input-file-error
+           end-if
+           open output dampener-report-file
 
                perform until ws-eof='y'
                read input-file
                    at end move 'y' to ws-eof
-                   not at end 
+                   not at end
       *                display input-line
-                       move zeros to report-len
+                       add 1 to report-line-number
+                       compute level-line-length =
+                           function length(function trim(input-line))
+                       move 1 to level-scan-pos
+                       move 0 to level-scan-count
+                       perform until level-scan-pos > level-line-length
+                           add 1 to level-scan-count
+                           if level-scan-count > max-levels
+                               go to levels-panic
+                           end-if
+                           unstring input-line delimited by space
+                               into level-scan-token
+                               with pointer level-scan-pos
+                           end-unstring
+                       end-perform
+                       move zeros to report-input
                        unstring input-line delimited by space into
                           rep(1), rep(2), rep(3), rep(4),
                           rep(5), rep(6), rep(7), rep(8),
-                          rep(9), rep(10)
-                       
+                          rep(9), rep(10), rep(11), rep(12),
+                          rep(13), rep(14), rep(15), rep(16),
+                          rep(17), rep(18), rep(19), rep(20)
+                       perform count-levels
+
                        perform part-two
-                       
+
                end-read
+               if input-file-status not = "00" and
+                  input-file-status not = "10"
+                   go to input-file-error
+               end-if
                end-perform.
            close input-file.
 
+           move already-safe-count to already-safe-count-disp
+           move dampened-safe-count to dampened-safe-count-disp
+           move spaces to dampener-report-line
+           string "Totals - already safe: "
+               function trim(already-safe-count-disp)
+               "  safe only after the dampener: "
+               function trim(dampened-safe-count-disp)
+               delimited by size into dampener-report-line
+           write dampener-report-line.
+           close dampener-report-file.
+
            display result
-           
+           display "Already safe: " already-safe-count-disp
+               "  Safe only after dampener: " dampened-safe-count-disp
+
+           move "Result" to ledger-part
+           move result to ledger-value
+           perform write-ledger-entry
+           move result to day2-result
+
+           perform stop-and-report-elapsed-time
+
            goback.
-       
+
+       count-levels.
+           set i to 1
+           perform until i > max-levels or rep(i) = 0
+               set i up by 1
+           end-perform
+           compute report-len = i - 1.
+
+       levels-panic.
+           display "Day2: report " report-line-number
+               " has more than " max-levels
+               " levels - aborting."
+           close input-file
+           close dampener-report-file
+           goback.
+
        part-two.
+           move 0 to dampened-index
            perform part-one
            if is-safe = 0
                move 1 to j
-               perform until j > 10 or is-safe > 0
+               perform until j > report-len or is-safe > 0
                    move rep(j) to deleted
                    move 0 to rep(j)
                    perform part-one
+                   if is-safe > 0
+                       move j to dampened-index
+                       add 1 to dampened-safe-count
+                   end-if
                    move deleted to rep(j)
                    add 1 to j
                end-perform
-           end-if.
-       
-           
+           else
+               add 1 to already-safe-count
+           end-if
+           perform write-dampener-report.
+
+       write-dampener-report.
+           move report-line-number to report-line-number-disp
+           move spaces to dampener-report-line
+           if dampened-index > 0
+               move dampened-index to dampened-index-disp
+               string "Report " report-line-number-disp
+                   ": safe after dropping level " dampened-index-disp
+                   delimited by size into dampener-report-line
+           else
+               if is-safe > 0
+                   string "Report " report-line-number-disp
+                       ": safe as-is"
+                       delimited by size into dampener-report-line
+               else
+                   string "Report " report-line-number-disp
+                       ": unsafe - no single level drop fixes it"
+                       delimited by size into dampener-report-line
+               end-if
+           end-if
+           write dampener-report-line.
+
        part-one.
            move zero to grows
            move zero to falls
@@ -96,7 +242,7 @@
            end-if
            
            
-           perform until i > 10
+           perform until i > report-len
                if rep(i) > 0
                    if grows > 0 and rep(i) <= prev
                        move zero to is-safe
@@ -115,4 +261,23 @@
            end-perform
            add is-safe to result.
 
+       input-file-error.
+           if input-file-status = "35"
+               display "Day2: input file not found - "
+                   function trim(input-file-name) " - aborting."
+           else
+               display "Day2: error reading "
+                   function trim(input-file-name) " (file status "
+                   input-file-status ") - aborting."
+           end-if
+           goback.
+
+       copy 'DataDirPrefix.cpy'.
+
+       copy 'WriteLedgerEntry.cpy'
+           replacing ==program-name-tag== by =="Day2"==.
+
+       copy 'ElapsedTimer.cpy'
+           replacing ==program-name-tag== by =="Day2"==.
+
        end program Day2.
