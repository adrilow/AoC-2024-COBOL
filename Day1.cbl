@@ -6,19 +6,39 @@
        input-output section.
        file-control.
        
-           select input-file           assign to "inputDay1.txt"
+           select input-file           assign to dynamic
+                                       input-file-name
+                                       line sequential
+                                       file status is input-file-status.
+
+           select exceptions-file      assign to dynamic
+                                       exceptions-file-name
                                        line sequential.
 
+           copy 'LedgerSelect.cpy'.
+
        data division.
        file section.
-   
-       
+
+
        fd input-file.
        01 input-line.
            05 col1 pic 9(5).
            05 filler pic x(3).
            05 col2 pic 9(5).
-       
+           05 overflow-tail pic x(10).
+       01 input-line-text redefines input-line pic x(23).
+
+       fd exceptions-file.
+       01 exception-record.
+           05 exception-line-number pic z(6)9.
+           05 filler pic x(3) value " : ".
+           05 exception-reason pic x(23).
+           05 filler pic x(3) value " - ".
+           05 exception-line-text pic x(23).
+
+       copy 'LedgerFd.cpy'.
+
        working-storage section.
        78 input-length value 1000. 
        
@@ -32,28 +52,127 @@
            
        01 result binary-long value 0.
        01 num-times binary-long value 0.
-           
+       01 total-distance binary-long value 0.
+       01 similarity-score binary-long value 0.
+       01 day1-part1-result pic 9(38) external value 0.
+       01 day1-part2-result pic 9(38) external value 0.
+
        01 ws-eof pic x(1).
+       01 record-count binary-long value 0.
+       01 line-number binary-long value 0.
+       01 exception-count binary-long value 0.
+       01 overflow-count binary-long value 0.
+       01 input-file-status pic x(2).
+       01 input-file-name pic X(200) value "inputDay1.txt".
+       01 exceptions-file-name pic X(200) value "day1_exceptions.txt".
+
+       copy 'LedgerFields.cpy'.
+       copy 'ElapsedFields.cpy'.
+       copy 'DataDirFields.cpy'.
 
        procedure division.
+           perform start-elapsed-timer
+
+           accept aoc-data-dir from environment "AOC_DATA_DIR"
+           move "results_ledger.txt" to data-dir-filename
+           perform apply-data-dir-prefix
+           move data-dir-filename to ledger-file-name
+
+           accept input-file-name from environment "DAY1_INPUT"
+           if input-file-name = spaces
+               move "inputDay1.txt" to input-file-name
+           end-if
+           move input-file-name to data-dir-filename
+           perform apply-data-dir-prefix
+           move data-dir-filename to input-file-name
+
+           move exceptions-file-name to data-dir-filename
+           perform apply-data-dir-prefix
+           move data-dir-filename to exceptions-file-name
+
            open input input-file
+           if input-file-status not = "00"
+               go to input-file-error
+           end-if
+           open output exceptions-file
            perform reset-counters
                perform until ws-eof='y'
                read input-file
                    at end move 'y' to ws-eof
-                   not at end 
+                   not at end
       *                display input-line
-                       move col1 to left-col-line(i)
-                       move col2 to right-col-line(j)
+                       add 1 to line-number
+                       if overflow-tail not = spaces
+                           add 1 to exception-count
+                           add 1 to overflow-count
+                           move spaces to exception-record
+                           move line-number to exception-line-number
+                           move "column exceeds 5 digits"
+                               to exception-reason
+                           move input-line-text to exception-line-text
+                           write exception-record
+                       else
+                           if col1 is not numeric or
+                              col2 is not numeric
+                               add 1 to exception-count
+                               move spaces to exception-record
+                               move line-number to
+                                   exception-line-number
+                               move "not numeric" to exception-reason
+                               move input-line-text to
+                                   exception-line-text
+                               write exception-record
+                           else
+                               add 1 to record-count
+                               if record-count > input-length
+                                   go to panic
+                               end-if
+                               move col1 to left-col-line(i)
+                               move col2 to right-col-line(j)
+                               perform update-counters
+                           end-if
+                       end-if
                end-read
-               perform update-counters
+               if input-file-status not = "00" and
+                  input-file-status not = "10"
+                   go to input-file-error
+               end-if
                end-perform.
            close input-file.
-           
+           close exceptions-file.
+
+           if exception-count > 0
+               display exception-count
+                   " malformed input row(s) written to "
+                   function trim(exceptions-file-name)
+               if overflow-count > 0
+                   display overflow-count
+                       " of those row(s) had a column too wide for "
+                       "the 5-digit input layout"
+               end-if
+           end-if.
+
+           perform part-one
+           move result to total-distance
+           move zeros to result
+
            perform part-two
-           
-           display result
-           
+           move result to similarity-score
+
+           display "Part 1 - Total distance: " total-distance
+           display "Part 2 - Similarity score: " similarity-score
+
+           move "Part 1" to ledger-part
+           move total-distance to ledger-value
+           perform write-ledger-entry
+           move total-distance to day1-part1-result
+           move "Part 2" to ledger-part
+           move similarity-score to ledger-value
+           perform write-ledger-entry
+           move similarity-score to day1-part2-result
+
+           perform stop-and-report-elapsed-time
+
            goback.
        
        part-two.
@@ -93,4 +212,31 @@
            set i up by 1.
            set j up by 1.
 
+       panic.
+           display "Day1: input has more than " input-length
+               " location pairs - aborting before the location tables "
+               "overflow."
+           close input-file
+           close exceptions-file
+           goback.
+
+       input-file-error.
+           if input-file-status = "35"
+               display "Day1: input file not found - "
+                   function trim(input-file-name) " - aborting."
+           else
+               display "Day1: error reading "
+                   function trim(input-file-name) " (file status "
+                   input-file-status ") - aborting."
+           end-if
+           goback.
+
+       copy 'DataDirPrefix.cpy'.
+
+       copy 'WriteLedgerEntry.cpy'
+           replacing ==program-name-tag== by =="Day1"==.
+
+       copy 'ElapsedTimer.cpy'
+           replacing ==program-name-tag== by =="Day1"==.
+
        end program Day1.
