@@ -0,0 +1,32 @@
+      *----------------------------------------------------------------
+      * ElapsedTimer.cpy
+      * start-elapsed-timer captures a wall-clock start time; call it
+      * first thing in the procedure division. stop-and-report-
+      * elapsed-time captures the end time, converts both timestamps
+      * to hundredths of a second since midnight (allowing for a run
+      * that crosses midnight), and displays the difference in
+      * seconds.
+      *
+      * Copied into each program's procedure division with
+      * ==program-name-tag== replaced by that program's own name, so
+      * the elapsed-time line records which program it timed.
+      *----------------------------------------------------------------
+       start-elapsed-timer.
+           accept elapsed-start-time from time.
+
+       stop-and-report-elapsed-time.
+           accept elapsed-end-time from time
+           compute elapsed-start-total =
+               ((elapsed-start-hh * 60 + elapsed-start-mm) * 60
+               + elapsed-start-ss) * 100 + elapsed-start-cc
+           compute elapsed-end-total =
+               ((elapsed-end-hh * 60 + elapsed-end-mm) * 60
+               + elapsed-end-ss) * 100 + elapsed-end-cc
+           if elapsed-end-total < elapsed-start-total
+               add 8640000 to elapsed-end-total
+           end-if
+           compute elapsed-seconds =
+               (elapsed-end-total - elapsed-start-total) / 100
+           move elapsed-seconds to elapsed-seconds-disp
+           display program-name-tag ": elapsed time "
+               function trim(elapsed-seconds-disp) " seconds".
