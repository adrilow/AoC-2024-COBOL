@@ -0,0 +1,210 @@
+       program-id. DayRegression as "DayRegression".
+
+       environment division.
+
+       configuration section.
+
+       input-output section.
+       file-control.
+           select expected-file assign to dynamic
+               expected-file-name
+               line sequential
+               file status is expected-file-status.
+
+       data division.
+       file section.
+
+       fd expected-file.
+       01 expected-line pic X(60).
+
+       working-storage section.
+       01 ws-eof pic x(1).
+       01 expected-file-status pic x(2).
+       01 expected-file-name pic X(200)
+           value "expected_answers.txt".
+
+       78 max-expected-entries value 30.
+       01 expected-table.
+           05 expected-entry occurs max-expected-entries times
+              indexed by ee.
+               10 expected-day pic X(10).
+               10 expected-part pic X(10).
+               10 expected-value pic 9(38).
+       01 expected-count binary-long value 0.
+
+       01 comma-pointer binary-long.
+
+       01 day1-part1-result pic 9(38) external value 0.
+       01 day1-part2-result pic 9(38) external value 0.
+       01 day2-result pic 9(38) external value 0.
+       01 day3-result pic 9(38) external value 0.
+       01 day4-part1-result pic 9(38) external value 0.
+       01 day4-part2-result pic 9(38) external value 0.
+       01 day5-result pic 9(38) external value 0.
+       01 day6-result pic 9(38) external value 0.
+       01 day7-result pic 9(38) external value 0.
+       01 day8-result pic 9(38) external value 0.
+       01 day9-part1-result pic 9(38) external value 0.
+       01 day9-part2-result pic 9(38) external value 0.
+       01 day10-part1-result pic 9(38) external value 0.
+       01 day10-part2-result pic 9(38) external value 0.
+       01 day11-dict-result pic 9(38) external value 0.
+
+       01 pass-count binary-long value 0.
+       01 fail-count binary-long value 0.
+       01 skip-count binary-long value 0.
+
+       01 p-day pic X(10).
+       01 p-part pic X(10).
+       01 p-expected pic 9(38).
+       01 p-actual pic 9(38).
+
+       copy 'DataDirFields.cpy'.
+
+       procedure division.
+           accept aoc-data-dir from environment "AOC_DATA_DIR"
+           move expected-file-name to data-dir-filename
+           perform apply-data-dir-prefix
+           move data-dir-filename to expected-file-name
+
+           perform load-expected-answers thru load-expected-answers-exit
+
+           display "DayRegression: running Day1 through Day11..."
+           call "Day1"
+           call "Day2"
+           call "Day3"
+           call "Day4"
+           call "Day5"
+           call "Day6"
+           call "Day7"
+           call "Day8"
+           call "Day9"
+           call "Day10"
+           call "Day11"
+
+           display " "
+           display "=== DayRegression results ==="
+
+           perform varying ee from 1 by 1 until ee > expected-count
+               move expected-day(ee) to p-day
+               move expected-part(ee) to p-part
+               move expected-value(ee) to p-expected
+               evaluate expected-day(ee)
+                   when "Day1"
+                       evaluate expected-part(ee)
+                           when "Part 1"
+                               move day1-part1-result to p-actual
+                               perform check-result
+                           when "Part 2"
+                               move day1-part2-result to p-actual
+                               perform check-result
+                       end-evaluate
+                   when "Day2"
+                       move day2-result to p-actual
+                       perform check-result
+                   when "Day3"
+                       move day3-result to p-actual
+                       perform check-result
+                   when "Day4"
+                       evaluate expected-part(ee)
+                           when "Part 1"
+                               move day4-part1-result to p-actual
+                               perform check-result
+                           when "Part 2"
+                               move day4-part2-result to p-actual
+                               perform check-result
+                       end-evaluate
+                   when "Day5"
+                       move day5-result to p-actual
+                       perform check-result
+                   when "Day6"
+                       move day6-result to p-actual
+                       perform check-result
+                   when "Day7"
+                       move day7-result to p-actual
+                       perform check-result
+                   when "Day8"
+                       move day8-result to p-actual
+                       perform check-result
+                   when "Day9"
+                       evaluate expected-part(ee)
+                           when "Part 1"
+                               move day9-part1-result to p-actual
+                               perform check-result
+                           when "Part 2"
+                               move day9-part2-result to p-actual
+                               perform check-result
+                       end-evaluate
+                   when "Day10"
+                       evaluate expected-part(ee)
+                           when "Part 1"
+                               move day10-part1-result to p-actual
+                               perform check-result
+                           when "Part 2"
+                               move day10-part2-result to p-actual
+                               perform check-result
+                       end-evaluate
+                   when "Day11"
+                       move day11-dict-result to p-actual
+                       perform check-result
+                   when other
+                       add 1 to skip-count
+               end-evaluate
+           end-perform
+
+           display " "
+           display "Pass: " pass-count "  Fail: " fail-count
+               "  Skipped: " skip-count
+
+           goback.
+
+       load-expected-answers.
+      *Each line of expected_answers.txt is "<day>,<part>,<value>",
+      *the same three fields WriteLedgerEntry.cpy writes per row, so
+      *a ledger snapshot can be trimmed down and reused as a starting
+      *expected-answers file.
+           move 0 to expected-count
+           open input expected-file
+           if expected-file-status not = "00"
+               display "DayRegression: "
+                   function trim(expected-file-name) " not found "
+                   "- skipping all comparisons."
+               go to load-expected-answers-exit
+           end-if
+               perform until ws-eof = 'y'
+               read expected-file
+                   at end move 'y' to ws-eof
+                   not at end
+                       add 1 to expected-count
+                       if expected-count > max-expected-entries
+                           go to load-expected-answers-exit
+                       end-if
+                       perform parse-expected-line
+               end-read
+               end-perform.
+           close expected-file.
+       load-expected-answers-exit.
+           exit.
+
+       parse-expected-line.
+           move 1 to comma-pointer
+           unstring expected-line delimited by ","
+               into expected-day(expected-count)
+                    expected-part(expected-count)
+                    expected-value(expected-count).
+
+       check-result.
+      *Compares one expected/actual pair and tallies the outcome; the
+      *day/part labels are only needed for the PASS/FAIL line.
+           if p-actual = p-expected
+               display p-day " " p-part ": PASS (" p-actual ")"
+               add 1 to pass-count
+           else
+               display p-day " " p-part ": FAIL (expected " p-expected
+                   ", got " p-actual ")"
+               add 1 to fail-count
+           end-if.
+
+       copy 'DataDirPrefix.cpy'.
+
+       end program DayRegression.
