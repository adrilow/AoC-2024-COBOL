@@ -0,0 +1,15 @@
+      *----------------------------------------------------------------
+      * LedgerFields.cpy
+      * Working-storage fields shared by every program that writes to
+      * the results ledger via WriteLedgerEntry.cpy.  ledger-value is
+      * sized to fit the widest result any Day program produces (Day9
+      * and Day11 both use pic 9(38) checksums), and every other
+      * program's narrower result field moves into it without loss.
+      *----------------------------------------------------------------
+       01 ledger-file-status pic X(2).
+       01 ledger-file-name pic X(200) value "results_ledger.txt".
+       01 ledger-part pic X(10).
+       01 ledger-value pic 9(38).
+       01 ledger-value-disp pic Z(37)9.
+       01 ledger-date pic 9(8).
+       01 ledger-time pic 9(8).
