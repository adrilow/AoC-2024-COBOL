@@ -0,0 +1,7 @@
+      *----------------------------------------------------------------
+      * LedgerFd.cpy
+      * FD/record for the shared results ledger.  Copied into each
+      * program's file section alongside its own FD entries.
+      *----------------------------------------------------------------
+       fd ledger-file.
+       01 ledger-line pic X(100).
