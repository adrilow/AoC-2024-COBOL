@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------
+      * DataDirFields.cpy
+      * Working-storage fields for the shared AOC_DATA_DIR input/output
+      * directory convention (see DataDirPrefix.cpy).  aoc-data-dir is
+      * accepted once per program from the environment; data-dir-
+      * filename and data-dir-work are scratch fields reused for every
+      * file name a program resolves under it.
+      *----------------------------------------------------------------
+       01 aoc-data-dir pic X(200).
+       01 data-dir-filename pic X(200).
+       01 data-dir-work pic X(200).
