@@ -0,0 +1,46 @@
+       program-id. Day11Reconcile as "Day11Reconcile".
+
+       environment division.
+
+       configuration section.
+
+       data division.
+       working-storage section.
+
+      *These share their names with the matching external items in
+      *Day11.cbl and Day11_BruteForce.cbl, so each program's final
+      *stone count lands here as soon as it returns control.
+       01 day11-dict-result pic 9(38) external value 0.
+       01 day11-bruteforce-result pic 9(38) external value 0.
+       01 day11-bruteforce-completed pic X external value 'N'.
+           88 day11-bruteforce-did-complete value 'Y'.
+
+       01 dict-result-disp pic Z(37)9.
+       01 bruteforce-result-disp pic Z(37)9.
+
+       procedure division.
+           display "Day11Reconcile: running dictionary approach..."
+           call "Day11"
+
+           display "Day11Reconcile: running brute-force approach..."
+           call "Day11BruteForce"
+
+           move day11-dict-result to dict-result-disp
+           move day11-bruteforce-result to bruteforce-result-disp
+
+           if not day11-bruteforce-did-complete
+               display "Day11Reconcile: brute force aborted before "
+                   "completing - no comparison possible."
+           else if day11-dict-result = day11-bruteforce-result
+               display "Day11Reconcile: OK - both approaches agree "
+                   "on " function trim(dict-result-disp) " stones."
+           else
+               display "Day11Reconcile: MISMATCH - dictionary reports "
+                   function trim(dict-result-disp)
+                   ", brute force reports "
+                   function trim(bruteforce-result-disp)
+           end-if
+
+           goback.
+
+       end program Day11Reconcile.
