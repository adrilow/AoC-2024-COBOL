@@ -0,0 +1,23 @@
+      *----------------------------------------------------------------
+      * ElapsedFields.cpy
+      * Shared working-storage for timing a Day program's run, from
+      * start-elapsed-timer near the top of the procedure division
+      * through stop-and-report-elapsed-time just before it reports
+      * its results.
+      *----------------------------------------------------------------
+       01 elapsed-start-time pic 9(8).
+       01 elapsed-start-time-r redefines elapsed-start-time.
+           05 elapsed-start-hh pic 9(2).
+           05 elapsed-start-mm pic 9(2).
+           05 elapsed-start-ss pic 9(2).
+           05 elapsed-start-cc pic 9(2).
+       01 elapsed-end-time pic 9(8).
+       01 elapsed-end-time-r redefines elapsed-end-time.
+           05 elapsed-end-hh pic 9(2).
+           05 elapsed-end-mm pic 9(2).
+           05 elapsed-end-ss pic 9(2).
+           05 elapsed-end-cc pic 9(2).
+       01 elapsed-start-total pic 9(9).
+       01 elapsed-end-total pic 9(9).
+       01 elapsed-seconds pic s9(7)v99 value 0.
+       01 elapsed-seconds-disp pic Z(6)9.99.
