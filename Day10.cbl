@@ -1,49 +1,90 @@
        program-id. Day10 as "Day10".
 
        environment division.
-       
+
        configuration section.
        special-names.
            symbolic characters backslash is 93.
-       
+
        input-output section.
        file-control.
-       
-           select input-file           assign to "inputDay10.txt"
-                                       line sequential.
+
+           select input-file           assign to dynamic
+                                       input-file-name
+                                       line sequential
+                                       file status is input-file-status.
       *    select output-file assign to "output.txt" binary sequential.
 
+           select trailhead-report-file assign to dynamic
+               trailhead-report-file-name
+               line sequential.
+
+           select overflow-file assign to dynamic
+               overflow-file-name
+               line sequential.
+
+           select map-file assign to dynamic map-file-name
+               line sequential.
+
+           copy 'LedgerSelect.cpy'.
+
        data division.
        file section.
-       
-       
+
+
        fd input-file.
        78 input-width value 44.
        78 input-height value 44.
       *78 input-width value 8.
       *78 input-height value 8.
-       
+
        01 input-bytes.
            05 file-row pic X(input-width).
-       
+
       *fd output-file.
       *01 out-bytes pic X(input-length).
-       
-       
+
+       fd trailhead-report-file.
+       01 trailhead-report-line pic X(80).
+
+       fd overflow-file.
+       01 overflow-line pic X(80).
+
+       fd map-file.
+       01 map-line pic X(input-width).
+
+       copy 'LedgerFd.cpy'.
+
        working-storage section.
        01 ws-eof pic x(1).
-       01 result binary-long value 0.
-       
+       01 input-file-status pic x(2).
+       01 input-file-name pic X(200) value "inputDay10.txt".
+       01 trailhead-report-file-name pic X(200)
+           value "day10_trailhead_report.txt".
+       01 overflow-file-name pic X(200)
+           value "day10_stack_overflow_report.txt".
+       01 map-file-name pic X(200) value "day10_trail_map.txt".
+       01 result-score binary-long value 0.
+       01 result-rating binary-long value 0.
+       01 day10-part1-result pic 9(38) external value 0.
+       01 day10-part2-result pic 9(38) external value 0.
+
        01 filler.
            05 row occurs input-height times indexed by y.
                10 cell pic 9 occurs input-width times indexed by x.
-       
+
        01 filler.
          05 filler occurs input-height times indexed by y1.
            10 filler pic X occurs input-width times indexed by x1.
              88 visited value 'Y' false 'N'.
-               
-       78 stack-depth value 1000. 
+
+       01 filler.
+         05 filler occurs input-height times indexed by y2.
+           10 filler pic X value 'N' occurs input-width times
+              indexed by x2.
+             88 peak-reached value 'Y' false 'N'.
+
+       78 stack-depth value 1000.
        01 stack.
          05 stack-memory occurs stack-depth times indexed by sp.
            10 stack-x binary-long.
@@ -53,12 +94,68 @@
            10 head-x binary-long.
            10 head-y binary-long.
            10 head-height pic 9.
-       
+
        01 k-pointer binary-long value 0.
-       
+
+       01 trailhead-x binary-long.
+       01 trailhead-y binary-long.
+       01 trailhead-score binary-long value 0.
+       01 trailhead-rating binary-long value 0.
+
+       01 filler pic X value 'N'.
+           88 overflow-detected value 'Y' false 'N'.
+
+       01 dump-index binary-long.
+
+       01 disp-num pic Z(9)9.
+       01 disp-num-2 pic Z(9)9.
+       01 disp-num-3 pic Z(9)9.
+
+       01 map-switch pic X.
+           88 map-enabled value 'y' 'Y'.
+           88 map-disabled value 'n' 'N'.
+
+       copy 'LedgerFields.cpy'.
+       copy 'ElapsedFields.cpy'.
+       copy 'DataDirFields.cpy'.
+
        procedure division.
+           perform start-elapsed-timer
+
+           accept aoc-data-dir from environment "AOC_DATA_DIR"
+           move "results_ledger.txt" to data-dir-filename
+           perform apply-data-dir-prefix
+           move data-dir-filename to ledger-file-name
+
+           accept map-switch from environment "DAY10_MAP"
+           if map-switch not = 'y' and map-switch not = 'Y'
+               move 'n' to map-switch
+           end-if
+
+           accept input-file-name from environment "DAY10_INPUT"
+           if input-file-name = spaces
+               move "inputDay10.txt" to input-file-name
+           end-if
+           move input-file-name to data-dir-filename
+           perform apply-data-dir-prefix
+           move data-dir-filename to input-file-name
+
+           move trailhead-report-file-name to data-dir-filename
+           perform apply-data-dir-prefix
+           move data-dir-filename to trailhead-report-file-name
+
+           move overflow-file-name to data-dir-filename
+           perform apply-data-dir-prefix
+           move data-dir-filename to overflow-file-name
+
+           move map-file-name to data-dir-filename
+           perform apply-data-dir-prefix
+           move data-dir-filename to map-file-name
 
            open input input-file
+           if input-file-status not = "00"
+               go to input-file-error
+           end-if
            set y to 1
            set sp to 0
            perform until ws-eof='y'
@@ -68,122 +165,243 @@
                    move file-row to row(y)
                    set y up by 1
            end-read
+           if input-file-status not = "00" and
+              input-file-status not = "10"
+               go to input-file-error
+           end-if
            end-perform.
-           
+
+           open output trailhead-report-file
+           open output overflow-file
+
            perform process-trailheads
 
            close input-file.
-           
-            
-           display result
+           close trailhead-report-file.
+           close overflow-file.
+
+           if map-enabled
+               perform write-trail-map
+           end-if
+
+           display "Score total (part one):  " result-score
+           display "Rating total (part two): " result-rating
+
+           move "Part 1" to ledger-part
+           move result-score to ledger-value
+           perform write-ledger-entry
+           move result-score to day10-part1-result
+           move "Part 2" to ledger-part
+           move result-rating to ledger-value
+           perform write-ledger-entry
+           move result-rating to day10-part2-result
+
+           perform stop-and-report-elapsed-time
+
            goback.
-       
-       
+
+
        process-trailheads.
            perform varying y from 1 by 1 until y > input-height
                perform varying x from 1 by 1 until x > input-width
-      *            Trailhead found, process            
+      *            Trailhead found, process
                    if cell(y,x) = 0
                        perform reset-visited
+                       set overflow-detected to false
+                       move 0 to trailhead-score
+                       move 0 to trailhead-rating
+                       set trailhead-x to x
+                       set trailhead-y to y
                        set head-x to x
                        set head-y to y
                        move 0 to head-height
                        perform stack-push
-      *                perform part-one until sp = 0
-                       perform part-two until sp = 0         
+                       perform part-combined until sp = 0
+                           or overflow-detected
+                       if overflow-detected
+                           move 0 to sp
+                       else
+                           add trailhead-score to result-score
+                           add trailhead-rating to result-rating
+                       end-if
+                       perform write-trailhead-report
                    end-if
                end-perform
            end-perform.
-       
-           
-      * Process one height of the trail
-       part-one.
+
+
+      * Walk one step of the trail, counting toward both the score
+      * (distinct peaks reached) and the rating (distinct trails)
+      * in the same stack-based traversal instead of two full passes.
+       part-combined.
            perform stack-pop
            if head-height = 9
+               set peak-reached(head-y,head-x) to true
+               add 1 to trailhead-rating
                if not visited(head-y,head-x)
                    set visited(head-y,head-x) to true
-                   add 1 to result    
+                   add 1 to trailhead-score
                end-if
            else
                perform check-e
-               perform check-w
-               perform check-n
-               perform check-s
-           end-if.
-      
-      * Process one height of the trail
-       part-two.
-           perform stack-pop
-           if head-height = 9
-               add 1 to result
-           else
-               perform check-e
-               perform check-w
-               perform check-n
-               perform check-s
+               if not overflow-detected
+                   perform check-w
+               end-if
+               if not overflow-detected
+                   perform check-n
+               end-if
+               if not overflow-detected
+                   perform check-s
+               end-if
            end-if.
-           
-       
+
+
        check-e.
            set head-x up by 1
-           if  head-x <= input-width 
+           if  head-x <= input-width
            and cell(head-y,head-x) = head-height + 1
                set head-height up by 1
                perform stack-push
                set head-height down by 1
            end-if
            set head-x down by 1.
-           
+
        check-w.
            set head-x down by 1
-           if  head-x >= 1 
+           if  head-x >= 1
            and cell(head-y,head-x) = head-height + 1
                set head-height up by 1
                perform stack-push
                set head-height down by 1
            end-if
            set head-x up by 1.
-           
+
        check-n.
            set head-y down by 1
-           if  head-y >= 1 
+           if  head-y >= 1
            and cell(head-y,head-x) = head-height + 1
                set head-height up by 1
                perform stack-push
                set head-height down by 1
            end-if
            set head-y up by 1.
-       
+
        check-s.
            set head-y up by 1
-           if  head-y <= input-height 
+           if  head-y <= input-height
            and cell(head-y,head-x) = head-height + 1
                set head-height up by 1
                perform stack-push
                set head-height down by 1
            end-if
            set head-y down by 1.
-       
-      
+
+
        stack-pop.
            move stack-memory(sp) to head
            set sp down by 1.
-       
+
        stack-push.
            if sp >= stack-depth
-               go to panic
-           end-if
-           set sp up by 1
-           move head to stack-memory(sp).
-       
+               perform record-overflow
+           else
+               set sp up by 1
+               move head to stack-memory(sp)
+           end-if.
+
        reset-visited.
            perform varying y1 from 1 by 1 until y1 > input-height
                perform varying x1 from 1 by 1 until x1 > input-width
                    set visited(y1,x1) to false
                end-perform
            end-perform.
-       
-       panic.
-           display "Stack Overflow".
-           
+
+       write-trailhead-report.
+           move spaces to trailhead-report-line
+           move 1 to k-pointer
+           move trailhead-y to disp-num
+           move trailhead-x to disp-num-2
+           string "Trailhead (" function trim(disp-num) ","
+               function trim(disp-num-2) ") - score: "
+               delimited by size into trailhead-report-line
+               with pointer k-pointer
+           move trailhead-score to disp-num
+           move trailhead-rating to disp-num-2
+           string function trim(disp-num) ", rating: "
+               function trim(disp-num-2)
+               delimited by size into trailhead-report-line
+               with pointer k-pointer
+           write trailhead-report-line.
+
+       record-overflow.
+      *The stack overflowed while exploring one trailhead; log which
+      *trailhead and what the stack held at the time, abandon just
+      *that trailhead's traversal (by letting the caller drain sp to
+      *zero), and let process-trailheads move on to the next one
+      *instead of leaving the run in an undefined state.
+           set overflow-detected to true
+           move trailhead-y to disp-num
+           move trailhead-x to disp-num-2
+           move spaces to overflow-line
+           string "Stack overflow while exploring trailhead ("
+               function trim(disp-num) "," function trim(disp-num-2)
+               ") - stack contents:"
+               delimited by size into overflow-line
+           write overflow-line
+           perform varying dump-index from 1 by 1 until
+               dump-index > stack-depth
+               move dump-index to disp-num
+               move stack-y(dump-index) to disp-num-2
+               move stack-x(dump-index) to disp-num-3
+               move spaces to overflow-line
+               move 1 to k-pointer
+               string "  entry " function trim(disp-num) ": y="
+                   function trim(disp-num-2) ", x="
+                   function trim(disp-num-3) ", height="
+                   stack-height(dump-index)
+                   delimited by size into overflow-line
+                   with pointer k-pointer
+               write overflow-line
+           end-perform.
+
+       write-trail-map.
+      *Optional visual sanity check: reuse the already-populated cell
+      *table to show each trailhead and every peak reached from any
+      *trailhead, without disturbing the numeric result.
+           open output map-file
+           perform varying y from 1 by 1 until y > input-height
+               move spaces to map-line
+               perform varying x from 1 by 1 until x > input-width
+                   evaluate true
+                       when cell(y,x) = 0
+                           move 'T' to map-line(x:1)
+                       when cell(y,x) = 9 and peak-reached(y,x)
+                           move '*' to map-line(x:1)
+                       when other
+                           move cell(y,x) to map-line(x:1)
+                   end-evaluate
+               end-perform
+               write map-line
+           end-perform
+           close map-file.
+
+       input-file-error.
+           if input-file-status = "35"
+               display "Day10: input file not found - "
+                   function trim(input-file-name) " - aborting."
+           else
+               display "Day10: error reading "
+                   function trim(input-file-name) " (file status "
+                   input-file-status ") - aborting."
+           end-if
+           goback.
+
+       copy 'DataDirPrefix.cpy'.
+
+       copy 'WriteLedgerEntry.cpy'
+           replacing ==program-name-tag== by =="Day10"==.
+
+       copy 'ElapsedTimer.cpy'
+           replacing ==program-name-tag== by =="Day10"==.
+
        end program Day10.
