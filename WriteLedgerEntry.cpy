@@ -0,0 +1,31 @@
+      *----------------------------------------------------------------
+      * WriteLedgerEntry.cpy
+      * Appends one row (program, part label, value, timestamp) to the
+      * shared results ledger.  The caller moves the part label and
+      * result into ledger-part/ledger-value and performs
+      * write-ledger-entry once per reported result.
+      *
+      * OPEN EXTEND fails with file status 35 the first time this runs
+      * (the ledger doesn't exist yet), so that case falls back to
+      * OPEN OUTPUT to create it; every later run finds the file and
+      * extends it instead, giving a durable, ever-growing history.
+      *
+      * Copied into each program's procedure division with
+      * ==program-name-tag== replaced by that program's own name, so
+      * the ledger row records which program wrote it.
+      *----------------------------------------------------------------
+       write-ledger-entry.
+           accept ledger-date from date yyyymmdd
+           accept ledger-time from time
+           move ledger-value to ledger-value-disp
+           open extend ledger-file
+           if ledger-file-status = "35"
+               open output ledger-file
+           end-if
+           move spaces to ledger-line
+           string program-name-tag "," ledger-part ","
+               function trim(ledger-value-disp) ","
+               ledger-date "-" ledger-time
+               delimited by size into ledger-line
+           write ledger-line
+           close ledger-file.
