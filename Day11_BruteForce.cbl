@@ -1,37 +1,49 @@
-       program-id. Day11 as "Day11".
+       program-id. Day11BruteForce as "Day11BruteForce".
 
        environment division.
-       
+
        configuration section.
        input-output section.
        file-control.
-       
+
       *    select input-file           assign to "inputDay11_short.txt"
-           select input-file           assign to "inputDay11.txt"
-                                       line sequential.
+           select input-file           assign to dynamic
+                                       input-file-name
+                                       line sequential
+                                       file status is input-file-status.
 
        data division.
        file section.
-   
+
        fd input-file.
-       01 input-line pic X(100).
-       
+       78 max-line-width value 500.
+       01 input-line pic X(max-line-width).
+
        working-storage section.
+       01 input-file-status pic x(2).
+       01 input-file-name pic X(200) value "inputDay11.txt".
        01 result binary-long value 0.
-       
+       01 day11-bruteforce-result pic 9(38) external value 0.
+       01 day11-bruteforce-completed pic X external value 'N'.
+           88 day11-bruteforce-did-complete value 'Y'.
+
        01 display-number pic Z(19)9.
-       
+
        78 max-num-stones value 1000000.
        01 filler.
          05 stones.
-           10 stone pic 9(38) occurs max-num-stones times indexed by i. 
+           10 stone pic 9(38) occurs max-num-stones times indexed by i.
          05 stones-to-process.
-           10 stone-to-process pic 9(38) occurs max-num-stones times 
+           10 stone-to-process pic 9(38) occurs max-num-stones times
            indexed by j.
-      *  05 num-stones pic 9(10) value 2.                               inputDay11_short.txt
-         05 num-stones pic 9(10) value 8.                               inputDay11.txt
+      *  05 num-stones pic 9(10) value 2.        inputDay11_short.txt
+         05 num-stones pic 9(10) value 0.
          05 num-stones-to-process pic 9(10).
-       
+
+       01 stone-parse-variables.
+         05 line-length binary-long value 0.
+         05 str-pos binary-long value 1.
+
        01 one-blink-variables.
          05 curr-stone pic 9(38).
          05 log pic 9(38).
@@ -39,54 +51,85 @@
          05 left-half pic 9(38).
          05 right-half pic 9(38).
 
+       01 blink-count binary-long value 75.
+       01 blink-count-env pic X(6).
+
+       copy 'DataDirFields.cpy'.
+
        procedure division.
+           accept aoc-data-dir from environment "AOC_DATA_DIR"
+
+           accept blink-count-env from environment "DAY11_BLINKS"
+           if blink-count-env not = spaces
+               move function numval(function trim(blink-count-env))
+                   to blink-count
+           end-if
+
+           accept input-file-name from environment "DAY11_INPUT"
+           if input-file-name = spaces
+               move "inputDay11.txt" to input-file-name
+           end-if
+           move input-file-name to data-dir-filename
+           perform apply-data-dir-prefix
+           move data-dir-filename to input-file-name
+
            open input input-file
-           
+           if input-file-status not = "00"
+               go to input-file-error
+           end-if
+
            read input-file
-           
-           unstring input-line delimited by ' '
-            into 
-            stone(1) stone(2) stone(3) stone(4)
-            stone(5) stone(6) stone(7) stone(8)
-            stone(9) stone(10)
-            
+           if input-file-status not = "00"
+               go to input-file-error
+           end-if
+
            close input-file.
-           
-           perform part-one
-      *    perform part-two
-           
+
+           compute line-length =
+               function length(function trim(input-line))
+           move 1 to str-pos
+           move 0 to num-stones
+           perform until str-pos > line-length
+               add 1 to num-stones
+               if num-stones > max-num-stones
+                   go to panic
+               end-if
+               unstring input-line delimited by space
+                   into stone(num-stones)
+                   with pointer str-pos
+               end-unstring
+           end-perform
+
+           perform run-blinks
+
+           move num-stones to day11-bruteforce-result
+           set day11-bruteforce-did-complete to true
            display result
-           
+
            goback.
-       
-       part-two.
-           perform 75 times
-               perform one-blink
-           end-perform.
 
-       
-       part-one.
-           perform 25 times
+       run-blinks.
+           perform blink-count times
                perform one-blink
            end-perform.
-           
-       
+
+
        one-blink.
            move stones to stones-to-process
            move num-stones to num-stones-to-process
            set i to 1
            perform varying j from 1 by 1 until j > num-stones-to-process
                move stone-to-process(j) to curr-stone
-               compute log = 
+               compute log =
                     1 + function integer(function log10(curr-stone))
-           
+
                if curr-stone = 0
                    move 1 to stone(i)
                    set i up by 1
                else if function mod(log, 2) = 0
                    compute half-exp10 = function exp10(log / 2)
                    compute left-half = curr-stone / half-exp10
-                   compute right-half = function mod(curr-stone, 
+                   compute right-half = function mod(curr-stone,
                                                      half-exp10)
                    move left-half to stone(i)
                    set i up by 1
@@ -102,16 +145,31 @@
                end-if
            end-perform
            move num-stones to result.
-           
+
        display-stones.
            perform varying i from 1 by 1 until i > num-stones
                move stone(i) to display-number
-               display function trim(display-number) " " with no 
+               display function trim(display-number) " " with no
                advancing
            end-perform
            display " ".
-       
+
        panic.
-           display "Stack Overflow!".
-           
-       end program Day11.
+           display "Day11BruteForce: stone list needs more than "
+               max-num-stones " entries - aborting."
+           goback.
+
+       input-file-error.
+           if input-file-status = "35"
+               display "Day11BruteForce: input file not found - "
+                   function trim(input-file-name) " - aborting."
+           else
+               display "Day11BruteForce: error reading "
+                   function trim(input-file-name) " (file status "
+                   input-file-status ") - aborting."
+           end-if
+           goback.
+
+       copy 'DataDirPrefix.cpy'.
+
+       end program Day11BruteForce.
