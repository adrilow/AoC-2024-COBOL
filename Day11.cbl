@@ -1,35 +1,44 @@
        program-id. Day11 as "Day11".
 
        environment division.
-       
+
        configuration section.
        input-output section.
        file-control.
-       
-      *    select input-file           assign to "inputDay11_short.txt"       
-           select input-file           assign to "inputDay11.txt"
-                                       line sequential.
+
+           select input-file           assign to dynamic
+                                       input-file-name
+                                       line sequential
+                                       file status is input-file-status.
+
+           copy 'LedgerSelect.cpy'.
 
        data division.
        file section.
-   
+
        fd input-file.
-       01 input-line pic X(100).
-       
+       78 max-line-width value 500.
+       01 input-line pic X(max-line-width).
+
+       copy 'LedgerFd.cpy'.
+
        working-storage section.
+       01 input-file-status pic x(2).
+       01 input-file-name pic X(200) value "inputDay11.txt".
        01 result pic 9(38) value 0.
-       
+       01 day11-dict-result pic 9(38) external value 0.
+
        01 display-number pic Z(19)9.
-       
+
        78 num-high-value value 99999999999999999999999999999999999999.
-       
+
        78 num-dict-entries value 10000.
        01 filler.
          05 insert-engraved pic 9(38).
          05 insert-num pic 9(38).
          05 stone-dict.
            10 stone-dict-size pic 9(38) value 0.
-           10 sdmemory occurs num-dict-entries times indexed by i. 
+           10 sdmemory occurs num-dict-entries times indexed by i.
              15 engraved-number pic 9(38) value num-high-value.
              15 num-with-number pic 9(38) value 0.
          05 stone-dict-old.
@@ -37,14 +46,19 @@
            10 sdoldmemory occurs num-dict-entries times indexed by j.
              15 engraved-number-old pic 9(38) value num-high-value.
              15 num-with-number-old pic 9(38) value 0.
-       
 
+
+       78 max-initial-stones value 1000.
        01 filler.
-      *  05 num-stones pic 9(10) value 2.                               inputDay11_short.txt
-         05 num-stones pic 9(10) value 8.                               inputDay11.txt
+         05 num-stones pic 9(10) value 0.
          05 stones.
-           10 stone binary-long occurs 10 times indexed by k value -1.
-         
+           10 stone binary-long occurs max-initial-stones times
+              indexed by k value -1.
+
+       01 stone-parse-variables.
+         05 line-length binary-long value 0.
+         05 str-pos binary-long value 1.
+
        01 one-blink-variables.
          05 curr-stone pic 9(38).
          05 log pic 9(38).
@@ -52,89 +66,132 @@
          05 left-half pic 9(38).
          05 right-half pic 9(38).
 
+       01 blink-count binary-long value 75.
+       01 blink-count-env pic X(6).
+
+       copy 'LedgerFields.cpy'.
+       copy 'ElapsedFields.cpy'.
+       copy 'DataDirFields.cpy'.
+
        procedure division.
+           perform start-elapsed-timer
+
+           accept aoc-data-dir from environment "AOC_DATA_DIR"
+           move "results_ledger.txt" to data-dir-filename
+           perform apply-data-dir-prefix
+           move data-dir-filename to ledger-file-name
+
+           accept blink-count-env from environment "DAY11_BLINKS"
+           if blink-count-env not = spaces
+               move function numval(function trim(blink-count-env))
+                   to blink-count
+           end-if
+
+           accept input-file-name from environment "DAY11_INPUT"
+           if input-file-name = spaces
+               move "inputDay11.txt" to input-file-name
+           end-if
+           move input-file-name to data-dir-filename
+           perform apply-data-dir-prefix
+           move data-dir-filename to input-file-name
+
            open input input-file
-           
+           if input-file-status not = "00"
+               go to input-file-error
+           end-if
+
            read input-file
-           
-           unstring input-line delimited by ' '
-            into 
-            stone(1) stone(2) stone(3) stone(4)
-            stone(5) stone(6) stone(7) stone(8)
-            stone(9) stone(10)
-            
+           if input-file-status not = "00"
+               go to input-file-error
+           end-if
+
            close input-file.
-           
+
+           compute line-length =
+               function length(function trim(input-line))
+           move 1 to str-pos
+           move 0 to num-stones
+           perform until str-pos > line-length
+               add 1 to num-stones
+               if num-stones > max-initial-stones
+                   go to stone-parse-panic
+               end-if
+               unstring input-line delimited by space
+                   into stone(num-stones)
+                   with pointer str-pos
+               end-unstring
+           end-perform
+
            perform varying k from 1 by 1 until k > num-stones
                move stone(k) to insert-engraved
                move 1 to insert-num
                perform dict-insert
            end-perform
-           
-      *    perform part-one
-           perform part-two
-           
+
+           perform run-blinks
+
+           move result to day11-dict-result
            display result
-           
+
+           move "Result" to ledger-part
+           move result to ledger-value
+           perform write-ledger-entry
+
+           perform stop-and-report-elapsed-time
+
            goback.
-       
-       part-two.
-           perform 75 times
-               perform one-blink
-           end-perform.
 
-       
-       part-one.
-           perform 25 times
+       run-blinks.
+           perform blink-count times
                perform one-blink
            end-perform.
-           
-       
+
+
        dict-reset.
            move 0 to stone-dict-size
            perform varying i from 1 by 1 until i > num-dict-entries
                move num-high-value to engraved-number(i)
                move 0 to num-with-number(i)
            end-perform.
-           
+
        dict-insert.
            set i to 1
-           search sdmemory varying i 
+           search sdmemory varying i
                at end
                    set stone-dict-size up by 1
                    if stone-dict-size > num-dict-entries
-                       go to panic
+                       go to dict-capacity-panic
                    end-if
-                   move insert-engraved to 
+                   move insert-engraved to
                        engraved-number(stone-dict-size)
                    move insert-num to num-with-number(stone-dict-size)
                when engraved-number(i) = insert-engraved
                    add insert-num to num-with-number(i).
-           
+
        one-blink.
            move stone-dict to stone-dict-old
            perform dict-reset
            set i to 1
-           perform varying j from 1 by 1 until j > stone-dict-old-size  
+           perform varying j from 1 by 1 until j > stone-dict-old-size
                move engraved-number-old(j) to curr-stone
                move num-with-number-old(j) to insert-num
-               compute log = 
+               compute log =
                     1 + function integer(function log10(curr-stone))
-           
+
                if curr-stone = 0
                    move 1 to insert-engraved
                    perform dict-insert
                else if function mod(log, 2) = 0
                    compute half-exp10 = function exp10(log / 2)
                    compute left-half = curr-stone / half-exp10
-                   compute right-half = function mod(curr-stone, 
+                   compute right-half = function mod(curr-stone,
                                                      half-exp10)
                    move left-half to insert-engraved
                    perform dict-insert
                    move right-half to insert-engraved
                    perform dict-insert
                else
-                   compute insert-engraved = 2024 * curr-stone          
+                   compute insert-engraved = 2024 * curr-stone
                    perform dict-insert
                end-if
            end-perform
@@ -145,19 +202,47 @@
            perform varying i from 1 by 1 until i > stone-dict-size
                add num-with-number(i) to result
            end-perform.
-           
+
        display-dict.
            perform varying i from 1 by 1 until i > stone-dict-size
                move engraved-number(i) to display-number
-               display function trim(display-number) ": " with no 
+               display function trim(display-number) ": " with no
                advancing
                move num-with-number(i) to display-number
-               display function trim(display-number) ";  " with no 
+               display function trim(display-number) ";  " with no
                advancing
            end-perform
            display " ".
-       
-       panic.
-           display "Stack Overflow!".
-           
+
+       stone-parse-panic.
+           display "Day11: input line has more than "
+               max-initial-stones " starting stones - aborting."
+           goback.
+
+       dict-capacity-panic.
+           display "Day11: stone dictionary needs more than "
+               num-dict-entries " distinct stones (reached "
+               stone-dict-size ") - raise num-dict-entries and "
+               "recompile - aborting."
+           goback.
+
+       input-file-error.
+           if input-file-status = "35"
+               display "Day11: input file not found - "
+                   function trim(input-file-name) " - aborting."
+           else
+               display "Day11: error reading "
+                   function trim(input-file-name) " (file status "
+                   input-file-status ") - aborting."
+           end-if
+           goback.
+
+       copy 'DataDirPrefix.cpy'.
+
+       copy 'WriteLedgerEntry.cpy'
+           replacing ==program-name-tag== by =="Day11"==.
+
+       copy 'ElapsedTimer.cpy'
+           replacing ==program-name-tag== by =="Day11"==.
+
        end program Day11.
