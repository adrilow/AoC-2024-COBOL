@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------
+      * LedgerSelect.cpy
+      * FILE-CONTROL entry for the shared results ledger that every
+      * Day program appends its answer(s) to.  Copied into each
+      * program's file-control paragraph alongside its own SELECT
+      * entries.  Assigned dynamically so the AOC_DATA_DIR convention
+      * (DataDirPrefix.cpy) can resolve ledger-file-name under a shared
+      * data directory the same way each program resolves its own
+      * input/output files.
+      *----------------------------------------------------------------
+           select ledger-file assign to dynamic ledger-file-name
+               organization line sequential
+               file status is ledger-file-status.
