@@ -0,0 +1,20 @@
+      *----------------------------------------------------------------
+      * Day6_MapCells.cpy
+      * Condition-names describing what a single map-cell character
+      * means.  Copied into every PIC X item that holds a map glyph
+      * (the map table itself, curr-cell and next-cell) so all three
+      * places agree on what a wall, a walked path or the guard look
+      * like.
+      *----------------------------------------------------------------
+           88 real-wall value '#'.
+           88 artificial-wall value 'O'.
+           88 wall value '#' 'O'.
+           88 new-path value '.'.
+           88 visited-path value 'X'.
+           88 path value '.' 'X'.
+           88 goal value '!'.
+           88 guard-up value '^'.
+           88 guard-down value 'v'.
+           88 guard-left value '<'.
+           88 guard-right value '>'.
+           88 guard value '^' 'v' '<' '>'.
